@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINJOURNEE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCONTROLE ASSIGN TO "FINJOURNEE-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FCONTROLE.
+
+           SELECT FSTEPOUT ASSIGN TO "FINJOURNEE-STEP-OUTPUT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FSTEPOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCONTROLE
+           RECORDING MODE IS F.
+       01  FCONTROLE-REG.
+           05 FCONTROLE-ETAPE  PIC X(30).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 FCONTROLE-STATUT PIC X(20).
+       01  FCONTROLE-DETAIL.
+           05 FILLER              PIC X(4) VALUE SPACES.
+           05 FCONTROLE-DETAIL-TX PIC X(76).
+       01  FCONTROLE-TRAILER.
+           05 FCONTROLE-TRAILER-LIB PIC X(20).
+           05 FCONTROLE-TRAILER-NB  PIC ZZZ9.
+
+       FD  FSTEPOUT
+           RECORDING MODE IS F.
+       01  FSTEPOUT-REG PIC X(76).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FCONTROLE PIC X(02) VALUE SPACES.
+       77  WS-STATUS-FSTEPOUT  PIC X(02) VALUE SPACES.
+
+       01 WS-NB-ETAPES PIC 9(2) VALUE 10.
+       01 WS-ETAPES.
+           05 WS-ETAPE PIC X(30) OCCURS 10 TIMES.
+
+       01 I PIC 9(2).
+       01 WS-COMMANDE PIC X(80).
+       01 WS-CHAINE-OK PIC X(1) VALUE 'Y'.
+           88 WS-CHAINE-EST-OK VALUE 'Y'.
+       01 WS-NB-ETAPES-EXECUTEES PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE 'assutype'                 TO WS-ETAPE(1)
+           MOVE 'exoassur'                 TO WS-ETAPE(2)
+           MOVE 'glrecon'                  TO WS-ETAPE(3)
+           MOVE 'assuidx'                  TO WS-ETAPE(4)
+           MOVE 'tabregionsrollup'         TO WS-ETAPE(5)
+           MOVE 'secondprog'               TO WS-ETAPE(6)
+           MOVE 'searchBilan'              TO WS-ETAPE(7)
+           MOVE 'tableauplusieursdim'      TO WS-ETAPE(8)
+           MOVE 'tableauplusieursdimversion2' TO WS-ETAPE(9)
+           MOVE 'student'                  TO WS-ETAPE(10)
+
+           OPEN OUTPUT FCONTROLE
+
+           DISPLAY 'Debut de la chaine de fin de journee'
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB-ETAPES
+                   OR NOT WS-CHAINE-EST-OK
+               MOVE SPACES TO WS-COMMANDE
+               STRING './' DELIMITED BY SIZE
+                   WS-ETAPE(I) DELIMITED BY SPACE
+                   ' > FINJOURNEE-STEP-OUTPUT.txt' DELIMITED BY SIZE
+                   INTO WS-COMMANDE
+               DISPLAY 'Etape ' I ' : ' WS-ETAPE(I)
+               CALL 'SYSTEM' USING WS-COMMANDE
+
+               MOVE SPACES TO FCONTROLE-REG
+               MOVE WS-ETAPE(I) TO FCONTROLE-ETAPE
+               IF RETURN-CODE = 0
+                   MOVE 'OK' TO FCONTROLE-STATUT
+               ELSE
+                   MOVE 'ECHEC' TO FCONTROLE-STATUT
+                   MOVE 'N' TO WS-CHAINE-OK
+                   DISPLAY 'Etape ' WS-ETAPE(I)
+                       ' en echec, arret de la chaine'
+               END-IF
+               WRITE FCONTROLE-REG
+               ADD 1 TO WS-NB-ETAPES-EXECUTEES
+               PERFORM RECOPIER-SORTIE-ETAPE
+           END-PERFORM.
+
+           MOVE SPACES TO FCONTROLE-TRAILER
+           MOVE 'TOTAL ETAPES : ' TO FCONTROLE-TRAILER-LIB
+           MOVE WS-NB-ETAPES-EXECUTEES TO FCONTROLE-TRAILER-NB
+           WRITE FCONTROLE-TRAILER
+
+           CLOSE FCONTROLE
+
+           IF WS-CHAINE-EST-OK
+               DISPLAY 'Chaine de fin de journee terminee avec succes'
+           ELSE
+               DISPLAY 'Chaine de fin de journee interrompue'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       RECOPIER-SORTIE-ETAPE.
+           OPEN INPUT FSTEPOUT
+           IF WS-STATUS-FSTEPOUT = '00'
+               PERFORM UNTIL WS-STATUS-FSTEPOUT NOT = '00'
+                   READ FSTEPOUT
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SPACES TO FCONTROLE-DETAIL
+                       MOVE FSTEPOUT-REG TO FCONTROLE-DETAIL-TX
+                       WRITE FCONTROLE-DETAIL
+               END-PERFORM
+               CLOSE FSTEPOUT
+           END-IF.
