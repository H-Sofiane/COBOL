@@ -1,31 +1,73 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MON-PROG.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FENTREE ASSIGN TO "MUNABTP.txt"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS IS SEQUENTIAL. 
-      *     FILE-STATUS IS WS-STATUS-FENTREE.
-       DATA DIVISION.
-       FILE SECTION.
-       FD     FENTREE
-              RECORDING MODE IS F.
-       01 FENREG.
-              05 MUNA PIC 9(8).
-              05 IDENTIFIANT PIC X(14).
-              05 LIBELLE-COMMERCIAL-SE PIC X(101).
-              05 DEBUT-EFFET-SE PIC X(8).
-              05 FIN-EFFET-SE PIC X(8).
-       WORKING-STORAGE SECTION.
-       77 WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
-       01 WS-AGE            PIC 9(2).
-       PROCEDURE DIVISION.
-           OPEN INPUT FENTREE.
-           READ FENTREE.
-           DISPLAY FENREG.
-           CLOSE FENTREE.
-           MOVE 32 TO WS-AGE.
-           DISPLAY 'Vous avez ' WS-AGE ' ans'.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MON-PROG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTREE ASSIGN TO "MUNABTP.txt"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FENTREE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FENTREE
+              RECORDING MODE IS F.
+       01 FENREG.
+              05 MUNA PIC 9(8).
+              05 IDENTIFIANT PIC X(14).
+              05 LIBELLE-COMMERCIAL-SE PIC X(101).
+              05 DEBUT-EFFET-SE PIC X(8).
+              05 FIN-EFFET-SE PIC X(8).
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
+       01 WS-EOF-FENTREE PIC X VALUE 'N'.
+           88 WS-EOF-REACHED VALUE 'Y'.
+       01 LineCounter PIC 9(7) VALUE 0.
+       01 WS-NB-DOUBLONS PIC 9(7) VALUE 0.
+       01 WS-NB-MUNA-VUS PIC 9(7) VALUE 0.
+       01 WS-MUNA-VUS-TABLE.
+           05 WS-MUNA-VU OCCURS 1 TO 100000 TIMES
+                          DEPENDING ON WS-NB-MUNA-VUS
+                          INDEXED BY WS-MUNA-IDX
+                          PIC 9(8).
+       01 WS-DOUBLON PIC X VALUE 'N'.
+           88 WS-MUNA-DEJA-VU VALUE 'Y'.
+       PROCEDURE DIVISION.
+           OPEN INPUT FENTREE.
+           IF WS-STATUS-FENTREE NOT = '00'
+               DISPLAY 'MUNABTP.txt non disponible - code statut '
+                   WS-STATUS-FENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-REACHED
+               READ FENTREE
+                   AT END
+                       SET WS-EOF-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO LineCounter
+                       DISPLAY FENREG
+                       MOVE 'N' TO WS-DOUBLON
+                       IF WS-NB-MUNA-VUS > 0
+                           SET WS-MUNA-IDX TO 1
+                           SEARCH WS-MUNA-VU
+                               AT END
+                                   MOVE 'N' TO WS-DOUBLON
+                               WHEN WS-MUNA-VU(WS-MUNA-IDX) = MUNA
+                                   MOVE 'Y' TO WS-DOUBLON
+                           END-SEARCH
+                       END-IF
+                       IF WS-MUNA-DEJA-VU
+                           ADD 1 TO WS-NB-DOUBLONS
+                       ELSE
+                           IF WS-NB-MUNA-VUS < 100000
+                               ADD 1 TO WS-NB-MUNA-VUS
+                               MOVE MUNA TO WS-MUNA-VU(WS-NB-MUNA-VUS)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FENTREE.
+           DISPLAY 'MUNABTP.txt : ' LineCounter ' enregistrements lus'.
+           DISPLAY 'MUNA en double detectes : ' WS-NB-DOUBLONS.
+           STOP RUN.
