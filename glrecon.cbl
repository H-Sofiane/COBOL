@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+      * Reconciles ASSURANCES.txt MONTANT figures against a general
+      * ledger extract, matched on MUNA, and reports any variance.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FPOLICE ASSIGN TO "ASSURANCES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FPOLICE.
+
+           SELECT FGL ASSIGN TO "GL-EXTRACT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FGL.
+
+           SELECT FECARTS ASSIGN TO "GL-ECARTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FECARTS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FPOLICE
+              RECORDING MODE IS F.
+       COPY FENREG.
+
+       FD     FGL
+              RECORDING MODE IS F.
+       01 GLREG.
+              05 GL-MUNA PIC 9(8).
+              05 FILLER PIC X(1).
+              05 GL-MONTANT PIC 9(5)V9(9).
+
+       FD     FECARTS
+              RECORDING MODE IS F.
+       01 FECARTS-REG.
+              05 FECARTS-MUNA PIC 9(8).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FECARTS-MONTANT-ASSUR PIC 9(5)V9(9).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FECARTS-MONTANT-GL PIC 9(5)V9(9).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FECARTS-ECART PIC S9(5)V9(9).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FECARTS-MOTIF PIC X(30).
+       01 FECARTS-TRAILER.
+              05 FECARTS-TRAILER-LIB PIC X(20).
+              05 FECARTS-TRAILER-NB  PIC ZZZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FPOLICE PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FGL PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FECARTS PIC X(02) VALUE SPACES.
+
+       01 WS-EOF-FGL PIC X VALUE 'N'.
+           88 WS-EOF-FGL-REACHED VALUE 'Y'.
+       01 WS-EOF-FPOLICE PIC X VALUE 'N'.
+           88 WS-EOF-FPOLICE-REACHED VALUE 'Y'.
+
+       01 WS-NB-GL PIC 9(7) VALUE 0.
+       01 WS-TABLE-GL.
+           05 WS-GL-ENTRY OCCURS 1 TO 20000 TIMES
+                           DEPENDING ON WS-NB-GL
+                           INDEXED BY WS-GL-IDX.
+               10 WS-GL-MUNA PIC 9(8).
+               10 WS-GL-MONTANT PIC 9(5)V9(9).
+
+       01 WS-TROUVE PIC X VALUE 'N'.
+           88 WS-MUNA-TROUVE VALUE 'Y'.
+
+       01 WS-NB-GL-LUS PIC 9(7) VALUE 0.
+       01 WS-NB-POLICES-LUES PIC 9(7) VALUE 0.
+       01 WS-NB-ECARTS PIC 9(7) VALUE 0.
+       01 WS-ECART PIC S9(5)V9(9).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FGL.
+           IF WS-STATUS-FGL NOT = '00'
+               DISPLAY 'GL-EXTRACT.txt non disponible - code statut '
+                   WS-STATUS-FGL
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-FGL-REACHED
+               READ FGL
+                   AT END
+                       SET WS-EOF-FGL-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-GL-LUS
+                       IF WS-NB-GL < 20000
+                           ADD 1 TO WS-NB-GL
+                           MOVE GL-MUNA TO WS-GL-MUNA(WS-NB-GL)
+                           MOVE GL-MONTANT TO WS-GL-MONTANT(WS-NB-GL)
+                       ELSE
+                           DISPLAY 'GL-EXTRACT.txt : capacite de '
+                               '20000 entrees atteinte, '
+                               'enregistrements suivants ignores'
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FGL.
+
+           OPEN INPUT FPOLICE.
+           IF WS-STATUS-FPOLICE NOT = '00'
+               DISPLAY 'ASSURANCES.txt non disponible - code statut '
+                   WS-STATUS-FPOLICE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FECARTS.
+           PERFORM UNTIL WS-EOF-FPOLICE-REACHED
+               READ FPOLICE
+                   AT END
+                       SET WS-EOF-FPOLICE-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-POLICES-LUES
+                       MOVE 'N' TO WS-TROUVE
+                       SET WS-GL-IDX TO 1
+                       SEARCH WS-GL-ENTRY
+                           AT END
+                               MOVE 'N' TO WS-TROUVE
+                           WHEN WS-GL-MUNA(WS-GL-IDX) = MUNA
+                               MOVE 'Y' TO WS-TROUVE
+                       END-SEARCH
+                       IF NOT WS-MUNA-TROUVE
+                           ADD 1 TO WS-NB-ECARTS
+                           MOVE SPACES TO FECARTS-REG
+                           MOVE MUNA TO FECARTS-MUNA
+                           MOVE MONTANT TO FECARTS-MONTANT-ASSUR
+                           MOVE 0 TO FECARTS-MONTANT-GL
+                           MOVE 0 TO FECARTS-ECART
+                           MOVE 'MUNA absent du grand livre'
+                               TO FECARTS-MOTIF
+                           WRITE FECARTS-REG
+                       ELSE
+                           COMPUTE WS-ECART =
+                               MONTANT - WS-GL-MONTANT(WS-GL-IDX)
+                           IF WS-ECART NOT = 0
+                               ADD 1 TO WS-NB-ECARTS
+                               MOVE SPACES TO FECARTS-REG
+                               MOVE MUNA TO FECARTS-MUNA
+                               MOVE MONTANT TO FECARTS-MONTANT-ASSUR
+                               MOVE WS-GL-MONTANT(WS-GL-IDX)
+                                   TO FECARTS-MONTANT-GL
+                               MOVE WS-ECART TO FECARTS-ECART
+                               MOVE 'Montant different du grand livre'
+                                   TO FECARTS-MOTIF
+                               WRITE FECARTS-REG
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FPOLICE.
+           MOVE SPACES TO FECARTS-TRAILER
+           MOVE 'TOTAL ECARTS : ' TO FECARTS-TRAILER-LIB
+           MOVE WS-NB-ECARTS TO FECARTS-TRAILER-NB
+           WRITE FECARTS-TRAILER
+           CLOSE FECARTS.
+
+           DISPLAY 'Lignes grand livre lues : ' WS-NB-GL-LUS
+           DISPLAY 'Polices controlees      : ' WS-NB-POLICES-LUES
+           DISPLAY 'Ecarts detectes         : ' WS-NB-ECARTS
+               ' (voir GL-ECARTS.txt)'
+           STOP RUN.
