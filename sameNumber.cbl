@@ -1,22 +1,66 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EGALITE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-A PIC 9(3).
-       01 WS-B PIC 9(3).
-       
-
-       PROCEDURE DIVISION.
-           
-           DISPLAY "Saisir un 1er nombre".
-           ACCEPT WS-A.
-           DISPLAY "Saisir un 2eme nombre".
-           ACCEPT WS-B.
-
-           if (WS-A = WS-B )
-              DISPLAY "Les nombres sont égaux"
-           else
-              DISPLAY "Les nombres sont différents"
-           .
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EGALITE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-A PIC 9(3).
+       01 WS-B PIC 9(3).
+
+       01 WS-NB PIC 9(2) VALUE 0.
+       01 WS-VALEURS.
+           05 WS-VALEUR PIC 9(3) OCCURS 1 TO 50 TIMES
+              DEPENDING ON WS-NB.
+       01 I PIC 9(2).
+       01 J PIC 9(2).
+       01 WS-TOUTES-EGALES PIC X(1) VALUE 'Y'.
+           88 WS-TOUTES-SONT-EGALES VALUE 'Y'.
+
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Saisir un 1er nombre".
+           ACCEPT WS-A.
+           DISPLAY "Saisir un 2eme nombre".
+           ACCEPT WS-B.
+
+           if (WS-A = WS-B )
+              DISPLAY "Les nombres sont égaux"
+           else
+              DISPLAY "Les nombres sont différents"
+           .
+
+           DISPLAY "Combien de valeurs a comparer (0 pour ignorer) ?"
+           ACCEPT WS-NB
+
+           IF WS-NB > 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB
+                   DISPLAY "Saisir la valeur " I
+                   ACCEPT WS-VALEUR(I)
+               END-PERFORM
+
+               MOVE 'Y' TO WS-TOUTES-EGALES
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-NB
+                   IF WS-VALEUR(I) NOT = WS-VALEUR(1)
+                       MOVE 'N' TO WS-TOUTES-EGALES
+                   END-IF
+               END-PERFORM
+
+               IF WS-TOUTES-SONT-EGALES
+                   DISPLAY "Toutes les valeurs sont egales"
+               ELSE
+                   DISPLAY "Les valeurs ne sont pas toutes egales"
+               END-IF
+
+               DISPLAY "Paires de valeurs egales :"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB
+                   ADD 1 TO I GIVING J
+                   PERFORM VARYING J FROM J BY 1 UNTIL J > WS-NB
+                       IF WS-VALEUR(I) = WS-VALEUR(J)
+                           DISPLAY "  valeur " I " = valeur " J
+                               " (" WS-VALEUR(I) ")"
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+           STOP RUN.
