@@ -1,28 +1,97 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CHOIXMULTIPLE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ws-age pic 9(2).
-
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "saisir votre âge".
-           ACCEPT ws-age.
-
-           EVALUATE ws-age 
-              WHEN 2 THRU 5
-                 DISPLAY "maternelle"
-              WHEN 6 THRU 11
-                 DISPLAY "école primaire"
-              WHEN 12 THRU 15
-                 DISPLAY "collège"
-              WHEN 16 THRU 18
-                 DISPLAY "lycée"
-           END-EVALUATE
-           
-           
-
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHOIXMULTIPLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAGES ASSIGN TO "AGES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FAGES.
+
+           SELECT FCLASSEMENT ASSIGN TO "AGES-CLASSEMENT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FCLASSEMENT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FAGES
+           RECORDING MODE IS F.
+       01  FAGES-REG PIC 9(2).
+
+       FD  FCLASSEMENT
+           RECORDING MODE IS F.
+       01  FCLASSEMENT-REG.
+           05 FCLASSEMENT-AGE  PIC 9(2).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 FCLASSEMENT-CAT  PIC X(20).
+       01  FCLASSEMENT-TRAILER.
+           05 FCLASSEMENT-TRAILER-LIB PIC X(20).
+           05 FCLASSEMENT-TRAILER-NB  PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FAGES       PIC X(02) VALUE SPACES.
+       77  WS-STATUS-FCLASSEMENT PIC X(02) VALUE SPACES.
+
+       01 ws-age pic 9(2).
+       01 WS-CATEGORIE PIC X(20).
+       01 WS-MODE PIC 9(1).
+       01 WS-NB-LUS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "1 - Mode interactif"
+           DISPLAY "2 - Mode batch (AGES.txt)"
+           ACCEPT WS-MODE
+
+           IF WS-MODE = 2
+               OPEN INPUT FAGES
+               IF WS-STATUS-FAGES NOT = '00'
+                   DISPLAY 'AGES.txt indisponible - code statut '
+                       WS-STATUS-FAGES
+               ELSE
+                   OPEN OUTPUT FCLASSEMENT
+                   PERFORM UNTIL WS-STATUS-FAGES NOT = '00'
+                       READ FAGES
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-NB-LUS
+                           MOVE FAGES-REG TO ws-age
+                           PERFORM 1000-CLASSER
+                           MOVE SPACES TO FCLASSEMENT-REG
+                           MOVE ws-age TO FCLASSEMENT-AGE
+                           MOVE WS-CATEGORIE TO FCLASSEMENT-CAT
+                           WRITE FCLASSEMENT-REG
+                   END-PERFORM
+                   CLOSE FAGES
+
+                   MOVE SPACES TO FCLASSEMENT-TRAILER
+                   MOVE 'TOTAL AGES : ' TO FCLASSEMENT-TRAILER-LIB
+                   MOVE WS-NB-LUS TO FCLASSEMENT-TRAILER-NB
+                   WRITE FCLASSEMENT-TRAILER
+                   CLOSE FCLASSEMENT
+                   DISPLAY 'ages classes : ' WS-NB-LUS
+                       ' (voir AGES-CLASSEMENT.txt)'
+               END-IF
+           ELSE
+               DISPLAY "saisir votre âge"
+               ACCEPT ws-age
+               PERFORM 1000-CLASSER
+               DISPLAY WS-CATEGORIE
+           END-IF.
+
+           STOP RUN.
+
+       1000-CLASSER.
+           EVALUATE ws-age
+              WHEN 2 THRU 5
+                 MOVE "maternelle" TO WS-CATEGORIE
+              WHEN 6 THRU 11
+                 MOVE "ecole primaire" TO WS-CATEGORIE
+              WHEN 12 THRU 15
+                 MOVE "college" TO WS-CATEGORIE
+              WHEN 16 THRU 18
+                 MOVE "lycee" TO WS-CATEGORIE
+              WHEN OTHER
+                 MOVE "hors categorie" TO WS-CATEGORIE
+           END-EVALUATE.
