@@ -12,6 +12,9 @@
           03 WS-MOIS2 PIC 9(2).
           03 WS-ANNEE pic 9(4).
 
+       01 WS-DATE-VALIDE PIC X(1) VALUE 'N'.
+           88 WS-DATE-EST-VALIDE VALUE 'Y'.
+
        PROCEDURE DIVISION.
            
            MOVE 'Janvier' to WS-MOIS(1).
@@ -35,12 +38,24 @@
            END-PERFORM.
 
 
-           DISPLAY "Saisir une date".
-           ACCEPT WS-DATE.
+           PERFORM UNTIL WS-DATE-EST-VALIDE
+               DISPLAY "Saisir une date (JJMMAAAA)"
+               ACCEPT WS-DATE
+
+               MOVE 'N' TO WS-DATE-VALIDE
+               IF WS-JOUR >= 1 AND WS-JOUR <= 31
+                  AND WS-MOIS2 >= 1 AND WS-MOIS2 <= 12
+                  AND WS-ANNEE >= 1900
+                   MOVE 'Y' TO WS-DATE-VALIDE
+               ELSE
+                   DISPLAY "Date invalide, jour 1-31, mois 1-12"
+                       " et annee >= 1900 attendus"
+               END-IF
+           END-PERFORM.
 
            MOVE WS-MOIS2 TO WS-COUNT.
 
            DISPLAY "C'est le mois de " WS-MOIS(WS-COUNT).
 
-                      
+
            STOP RUN.
