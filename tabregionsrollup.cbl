@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGIONROLLUP.
+      * Groups the department reference table by REGION and reports
+      * the department count and department names in each region.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDEPTTAB ASSIGN TO "DEPARTEMENTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FDEPTTAB.
+
+           SELECT FROLLUP ASSIGN TO "REGIONS-ROLLUP.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FROLLUP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FDEPTTAB
+              RECORDING MODE IS F.
+       COPY DEPTREC.
+
+       FD     FROLLUP
+              RECORDING MODE IS F.
+       01 FROLLUP-REG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FDEPTTAB PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FROLLUP PIC X(02) VALUE SPACES.
+       COPY DEPTTAB.
+       01 WS-EOF-FDEPTTAB PIC X VALUE 'N'.
+           88 WS-EOF-FDEPTTAB-REACHED VALUE 'Y'.
+
+       01 WS-NB-REGIONS PIC 9(3) VALUE 0.
+       01 WS-REGION-TABLE.
+           05 WS-REGION-ENTRY OCCURS 101 TIMES
+                                INDEXED BY WS-REGION-IDX.
+               10 WS-REGION-NOM PIC X(26).
+               10 WS-REGION-NB-DEPT PIC 9(3) VALUE 0.
+       01 WS-CHK-I PIC 9(5) COMP VALUE 0.
+       01 WS-TROUVE PIC X VALUE 'N'.
+           88 WS-REGION-TROUVE VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FDEPTTAB.
+           IF WS-STATUS-FDEPTTAB NOT = '00'
+               DISPLAY 'DEPARTEMENTS.txt non disponible - code '
+                   'statut ' WS-STATUS-FDEPTTAB
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-FDEPTTAB-REACHED
+               READ FDEPTTAB
+                   AT END
+                       SET WS-EOF-FDEPTTAB-REACHED TO TRUE
+                   NOT AT END
+                       IF WS-NB-DEPT-CHARGES < 101
+                           ADD 1 TO WS-NB-DEPT-CHARGES
+                           MOVE DEPT-FILE-CODE TO
+                               WS-DEPT-CODE(WS-NB-DEPT-CHARGES)
+                           MOVE DEPT-FILE-NOM TO
+                               WS-DEPT-NOM(WS-NB-DEPT-CHARGES)
+                           MOVE DEPT-FILE-REGION TO
+                               WS-DEPT-REGION(WS-NB-DEPT-CHARGES)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FDEPTTAB.
+
+           PERFORM VARYING WS-CHK-I FROM 1 BY 1
+                   UNTIL WS-CHK-I > WS-NB-DEPT-CHARGES
+               MOVE 'N' TO WS-TROUVE
+               SET WS-REGION-IDX TO 1
+               SEARCH WS-REGION-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-TROUVE
+                   WHEN WS-REGION-NOM(WS-REGION-IDX) =
+                        WS-DEPT-REGION(WS-CHK-I)
+                       MOVE 'Y' TO WS-TROUVE
+               END-SEARCH
+               IF WS-REGION-TROUVE
+                   ADD 1 TO WS-REGION-NB-DEPT(WS-REGION-IDX)
+               ELSE
+                   ADD 1 TO WS-NB-REGIONS
+                   MOVE WS-DEPT-REGION(WS-CHK-I)
+                       TO WS-REGION-NOM(WS-NB-REGIONS)
+                   MOVE 1 TO WS-REGION-NB-DEPT(WS-NB-REGIONS)
+               END-IF
+           END-PERFORM.
+
+           OPEN OUTPUT FROLLUP.
+           PERFORM VARYING WS-REGION-IDX FROM 1 BY 1
+                   UNTIL WS-REGION-IDX > WS-NB-REGIONS
+               MOVE SPACES TO FROLLUP-REG
+               STRING WS-REGION-NOM(WS-REGION-IDX) DELIMITED BY SPACE
+                   ' : ' DELIMITED BY SIZE
+                   WS-REGION-NB-DEPT(WS-REGION-IDX) DELIMITED BY SIZE
+                   ' departement(s)' DELIMITED BY SIZE
+                   INTO FROLLUP-REG
+               END-STRING
+               WRITE FROLLUP-REG
+               DISPLAY FROLLUP-REG
+               PERFORM VARYING WS-CHK-I FROM 1 BY 1
+                       UNTIL WS-CHK-I > WS-NB-DEPT-CHARGES
+                   IF WS-DEPT-REGION(WS-CHK-I) =
+                      WS-REGION-NOM(WS-REGION-IDX)
+                       MOVE SPACES TO FROLLUP-REG
+                       STRING '    - ' DELIMITED BY SIZE
+                           WS-DEPT-NOM(WS-CHK-I) DELIMITED BY SPACE
+                           INTO FROLLUP-REG
+                       END-STRING
+                       WRITE FROLLUP-REG
+                       DISPLAY FROLLUP-REG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE SPACES TO FROLLUP-REG
+           STRING 'TOTAL REGIONS : ' DELIMITED BY SIZE
+               WS-NB-REGIONS DELIMITED BY SIZE
+               INTO FROLLUP-REG
+           END-STRING
+           WRITE FROLLUP-REG
+           CLOSE FROLLUP.
+
+           DISPLAY 'Regions distinctes : ' WS-NB-REGIONS
+           DISPLAY 'Rapport ecrit dans REGIONS-ROLLUP.txt'
+           STOP RUN.
