@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ELEVESCONV.
+      * Normalizes either the eleves.txt (NUMENR01 numeric, 9-char
+      * NOM) or the eleves2.txt (NUMENR01 alphanumeric, 11-char NOM)
+      * layout into one common shape, so the ETUDIANT programs no
+      * longer depend on the operator picking the matching input.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EENTREE ASSIGN TO WS-FICHIER-ENTREE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EENTREE.
+
+           SELECT ESORTIE ASSIGN TO "eleves-normalise.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ESORTIE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     EENTREE
+              RECORDING MODE IS F.
+       01  ENRENTREE PIC X(80).
+
+       FD     ESORTIE
+              RECORDING MODE IS F.
+       01  ENRELEVES.
+              05 NUMENRS01 PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 IDELEVES PIC 9(2).
+              05 FILLER PIC X(1).
+              05 NOMELEVES PIC X(11).
+              05 FILLER  PIC X(1).
+              05 PRENOMELEVES PIC X(9).
+              05 FILLER  PIC X(1).
+              05 AGEELEVES PIC 9(2).
+       01  ENRMATIERES.
+              05 NUMENRS02 PIC 9(2).
+              05 FILLER  PIC X(3).
+              05 NOMMATIERES PIC X(19).
+              05 FILLER  PIC X(1).
+              05 NOTEELEVES PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 COEFMATIERES PIC 9(2)V9.
+       01  ESORTIE-TRAILER.
+              05 ESORTIE-TRAILER-LIB PIC X(20).
+              05 ESORTIE-TRAILER-NB  PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-EENTREE PIC X(02) VALUE SPACES.
+       77 WS-STATUS-ESORTIE PIC X(02) VALUE SPACES.
+       01 WS-FICHIER-ENTREE PIC X(30).
+       01 WS-FORMAT PIC 9(1).
+       01 WS-EOF-EENTREE PIC X VALUE 'N'.
+           88 WS-EOF-REACHED VALUE 'Y'.
+       01 WS-NB-LUS PIC 9(5) VALUE 0.
+       01 WS-NB-ECRITS PIC 9(5) VALUE 0.
+
+      * Vue eleves.txt : NUMENR01 numerique, NOM sur 9 caracteres
+       01 ENR-FORMAT1 REDEFINES ENRENTREE.
+              05 F1-NUMENR01 PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 F1-IDELEVEE PIC 9(2).
+              05 FILLER PIC X(1).
+              05 F1-NOMELEVEE PIC X(9).
+              05 FILLER  PIC X(1).
+              05 F1-PRENOMELEVEE PIC X(9).
+              05 FILLER  PIC X(1).
+              05 F1-AGEELEVEE PIC 9(2).
+              05 FILLER  PIC X(51).
+
+      * Vue eleves.txt : ligne matiere (NUMENR01 = 02)
+       01 ENR-FORMAT1-MAT REDEFINES ENRENTREE.
+              05 F1M-NUMENR02 PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 F1M-NOMMATIEREE PIC X(19).
+              05 FILLER  PIC X(1).
+              05 F1M-NOTEELEVEE PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 F1M-COEFMATIEREE PIC 9(2)V9.
+              05 FILLER  PIC X(50).
+
+      * Vue eleves2.txt : NUMENR01 alphanumerique, NOM sur 11 car.
+       01 ENR-FORMAT2 REDEFINES ENRENTREE.
+              05 F2-NUMENR01 PIC X(2).
+              05 F2-NOMELEVEE PIC X(11).
+              05 F2-PRENOMELEVEE PIC X(9).
+              05 F2-AGEELEVEE PIC X(2).
+              05 FILLER  PIC X(56).
+
+      * Vue eleves2.txt : ligne matiere (NUMENR01 <> '01')
+       01 ENR-FORMAT2-MAT REDEFINES ENRENTREE.
+              05 F2M-NUMENR02 PIC X(2).
+              05 F2M-NOMMATIEREE PIC X(19).
+              05 F2M-NOTEELEVEE PIC X(3).
+              05 F2M-COEFMATIEREE PIC X(3).
+              05 FILLER  PIC X(53).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'Fichier a normaliser (eleves.txt / eleves2.txt) :'
+           ACCEPT WS-FICHIER-ENTREE
+           IF WS-FICHIER-ENTREE = 'eleves2.txt'
+               MOVE 2 TO WS-FORMAT
+           ELSE
+               MOVE 1 TO WS-FORMAT
+           END-IF
+
+           OPEN INPUT EENTREE.
+           IF WS-STATUS-EENTREE NOT = '00'
+               DISPLAY WS-FICHIER-ENTREE
+                   ' non disponible - code statut '
+                   WS-STATUS-EENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ESORTIE.
+           PERFORM UNTIL WS-EOF-REACHED
+               READ EENTREE
+                   AT END
+                       SET WS-EOF-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-LUS
+                       IF WS-FORMAT = 2
+                           IF F2-NUMENR01 = '01'
+                               MOVE SPACES TO ENRELEVES
+                               MOVE 1 TO NUMENRS01
+                               MOVE 0 TO IDELEVES
+                               MOVE F2-NOMELEVEE TO NOMELEVES
+                               MOVE F2-PRENOMELEVEE TO PRENOMELEVES
+                               MOVE F2-AGEELEVEE TO AGEELEVES
+                               WRITE ENRELEVES
+                               ADD 1 TO WS-NB-ECRITS
+                           ELSE
+                               MOVE SPACES TO ENRMATIERES
+                               MOVE 2 TO NUMENRS02
+                               MOVE F2M-NOMMATIEREE TO NOMMATIERES
+                               IF F2M-NOTEELEVEE IS NUMERIC
+                                 MOVE FUNCTION NUMVAL(F2M-NOTEELEVEE)
+                                   TO NOTEELEVES
+                               ELSE
+                                 MOVE 0 TO NOTEELEVES
+                               END-IF
+                               IF F2M-COEFMATIEREE IS NUMERIC
+                                 MOVE FUNCTION NUMVAL(F2M-COEFMATIEREE)
+                                   TO COEFMATIERES
+                               ELSE
+                                 MOVE 0 TO COEFMATIERES
+                               END-IF
+                               WRITE ENRMATIERES
+                               ADD 1 TO WS-NB-ECRITS
+                           END-IF
+                       ELSE
+                           IF F1-NUMENR01 = 01
+                               MOVE SPACES TO ENRELEVES
+                               MOVE 1 TO NUMENRS01
+                               MOVE F1-IDELEVEE TO IDELEVES
+                               MOVE F1-NOMELEVEE TO NOMELEVES
+                               MOVE F1-PRENOMELEVEE TO PRENOMELEVES
+                               MOVE F1-AGEELEVEE TO AGEELEVES
+                               WRITE ENRELEVES
+                               ADD 1 TO WS-NB-ECRITS
+                           ELSE
+                               MOVE SPACES TO ENRMATIERES
+                               MOVE 2 TO NUMENRS02
+                               MOVE F1M-NOMMATIEREE TO NOMMATIERES
+                               MOVE F1M-NOTEELEVEE TO NOTEELEVES
+                               MOVE F1M-COEFMATIEREE TO COEFMATIERES
+                               WRITE ENRMATIERES
+                               ADD 1 TO WS-NB-ECRITS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EENTREE.
+
+           MOVE SPACES TO ESORTIE-TRAILER
+           MOVE 'TOTAL LIGNES : ' TO ESORTIE-TRAILER-LIB
+           MOVE WS-NB-ECRITS TO ESORTIE-TRAILER-NB
+           WRITE ESORTIE-TRAILER
+           CLOSE ESORTIE.
+           DISPLAY 'Lignes lues : ' WS-NB-LUS
+           DISPLAY 'Lignes ecrites dans eleves-normalise.txt : '
+               WS-NB-ECRITS
+           STOP RUN.
