@@ -13,33 +13,46 @@
           05 WS-UNSTR  PIC X(60) VALUE
           'MAINFRAME FAN CLUB. VIVE LE MAINFRAME. MAINFRAME NEVER DIE!'.
 
-          05 WS-UNS01 PIC X(20).
-          05 WS-UNS02 PIC X(20).
-          05 WS-UNS03 PIC X(20).
 
           05 WS-REPL PIC X(60) VALUE
           "EN VRAI COBOL C'EST BIDON, MIEUX LE C# ET LE JAVA".
 
           05 WS-CHAINE PIC X(60) VALUE 'BONJOUR TOUT LE MONDE'.
 
-          05 WS-CHAINE2 PIC X(10) VALUE 'éèà'.
+          05 WS-CHAINE2 PIC X(30) VALUE
+          ''.
 
-          05 WS-CHAINE3 PIC X(10) VALUE 'eea'.
+          05 WS-ACCENTS-FROM PIC X(30) VALUE
+          ''.
+          05 WS-ACCENTS-TO PIC X(30) VALUE
+          'AAAEEEEIIOOUUUCaaaeeeeiioouuuc'.
+
+       01 WS-NB-SEG PIC 9(2) VALUE 0.
+       01 WS-MAX-SEG PIC 9(2) VALUE 20.
+       01 WS-SEG-TABLE.
+          05 WS-SEG PIC X(20)
+             OCCURS 1 TO 20 TIMES DEPENDING ON WS-NB-SEG.
+       01 WS-SEG-IDX PIC 9(2) VALUE 0.
+       01 WS-UNSTR-PTR PIC 9(3) VALUE 1.
 
        PROCEDURE DIVISION.
          STRING WS-INP1, WS-INP2 DELIMITED BY SIZE INTO WS-OUTPUT
          
           DISPLAY WS-OUTPUT.
            
-          UNSTRING WS-UNSTR DELIMITED BY '. ' 
-          INTO WS-UNS01,
-               WS-UNS02,
-               WS-UNS03.
+          MOVE 1 TO WS-UNSTR-PTR.
+          PERFORM UNTIL WS-UNSTR-PTR > LENGTH OF WS-UNSTR
+                     OR WS-NB-SEG >= WS-MAX-SEG
+              ADD 1 TO WS-NB-SEG
+              UNSTRING WS-UNSTR DELIMITED BY '. '
+                  INTO WS-SEG(WS-NB-SEG)
+                  WITH POINTER WS-UNSTR-PTR
+          END-PERFORM.
 
-          
-          DISPLAY WS-UNS01.
-          DISPLAY WS-UNS02.
-          DISPLAY WS-UNS03.
+          PERFORM VARYING WS-SEG-IDX FROM 1 BY 1
+                  UNTIL WS-SEG-IDX > WS-NB-SEG
+              DISPLAY WS-SEG(WS-SEG-IDX)
+          END-PERFORM.
 
 
 
@@ -56,8 +69,8 @@
           DISPLAY WS-CHAINE.
 
           INSPECT WS-CHAINE2
-          CONVERTING 'éèà'
-           To 'eea'.
+          CONVERTING WS-ACCENTS-FROM
+           To WS-ACCENTS-TO.
 
            DISPLAY WS-CHAINE2.
            
