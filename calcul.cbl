@@ -1,46 +1,190 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCUL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-A PIC 9(4).
-       01 WS-B PIC 9(4).
-       01 WS-OPERATION PIC X.
-       01 WS-RESULT PIC 9(4).
-       01 WS-CHOICE PIC A.
-           88 WS-CONTINU VALUE "o".
-           88 WS-STOP VALUE "n".
-       PROCEDURE DIVISION.
-           DISPLAY "--------------------".
-           DISPLAY "Bonjour et bienvenue"
-           DISPLAY "--------------------".
-           PERFORM TEST AFTER UNTIL WS-STOP IN WS-CHOICE
-           DISPLAY 'Quelle op√©ration voulez-vous faire ?(+,-,*,/)'
-           ACCEPT WS-OPERATION 
-           DISPLAY 'Saisir un premier nombre'
-           ACCEPT WS-A
-           DISPLAY 'Saisir un second nombre'
-           ACCEPT WS-B
-           IF WS-OPERATION = '+'
-              ADD WS-A To WS-B GIVING WS-RESULT
-              DISPLAY WS-A ' + ' WS-B ' = ' WS-RESULT
-           ELSE IF WS-OPERATION = '-'
-              SUBTRACT WS-A FROM WS-B GIVING WS-RESULT
-              DISPLAY  WS-A ' - ' WS-B ' = ' WS-RESULT
-           ELSE IF WS-OPERATION = '*'
-              MULTIPLY WS-A BY WS-B GIVING WS-RESULT
-              DISPLAY WS-A ' * ' WS-B ' = ' WS-RESULT
-           ELSE
-              DIVIDE WS-A BY WS-B GIVING WS-RESULT
-              DISPLAY WS-A ' / ' WS-B ' = ' WS-RESULT
-           END-IF
-           DISPLAY "Voulez-vous continuer ? o/n"
-           ACCEPT WS-CHOICE
-           IF WS-CHOICE = "o"
-              SET WS-CONTINU TO TRUE
-           ELSE
-              SET WS-STOP TO TRUE
-              DISPLAY 'Au revoir'
-           END-IF 
-           END-PERFORM.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCUL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLOG ASSIGN TO "CALCUL-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FLOG.
+
+           SELECT FREQUESTS ASSIGN TO "CALCUL-REQUESTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FREQUESTS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FLOG
+              RECORDING MODE IS F.
+       01  FLOG-REG.
+              05 FLOG-A      PIC -(6)9.99.
+              05 FILLER      PIC X(1) VALUE SPACE.
+              05 FLOG-OP     PIC X(1).
+              05 FILLER      PIC X(1) VALUE SPACE.
+              05 FLOG-B      PIC -(6)9.99.
+              05 FILLER      PIC X(3) VALUE ' = '.
+              05 FLOG-RESULT PIC -(6)9.99.
+              05 FILLER      PIC X(1) VALUE SPACE.
+              05 FLOG-STATUT PIC X(20).
+       01  FLOG-TRAILER.
+              05 FLOG-TRAILER-LIB PIC X(20).
+              05 FLOG-TRAILER-NB  PIC ZZZZ9.
+
+       FD     FREQUESTS
+              RECORDING MODE IS F.
+       01  FREQUESTS-REG PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FLOG      PIC X(02) VALUE SPACES.
+       77  WS-STATUS-FREQUESTS PIC X(02) VALUE SPACES.
+
+       01 WS-A PIC S9(6)V99.
+       01 WS-B PIC S9(6)V99.
+       01 WS-OPERATION PIC X.
+       01 WS-RESULT PIC S9(7)V99.
+       01 WS-CHOICE PIC A.
+           88 WS-CONTINU VALUE "o".
+           88 WS-STOP VALUE "n".
+       01 WS-MODE PIC 9(1).
+       01 WS-DIVISION-OK PIC X VALUE 'Y'.
+           88 WS-DIVISION-VALIDE VALUE 'Y'.
+
+       01 WS-A-TXTE PIC X(15).
+       01 WS-B-TXTE PIC X(15).
+       01 WS-NB-OPERATIONS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT FLOG
+           DISPLAY "--------------------".
+           DISPLAY "Bonjour et bienvenue"
+           DISPLAY "--------------------".
+           DISPLAY "1 - Mode interactif"
+           DISPLAY "2 - Mode batch (CALCUL-REQUESTS.txt)"
+           ACCEPT WS-MODE
+
+           IF WS-MODE = 2
+               OPEN INPUT FREQUESTS
+               IF WS-STATUS-FREQUESTS NOT = '00'
+                   DISPLAY
+                     'CALCUL-REQUESTS.txt indisponible - code statut '
+                       WS-STATUS-FREQUESTS
+               ELSE
+                   PERFORM UNTIL WS-STATUS-FREQUESTS NOT = '00'
+                       READ FREQUESTS INTO FREQUESTS-REG
+                       AT END CONTINUE
+                       NOT AT END
+                           UNSTRING FREQUESTS-REG DELIMITED BY ';'
+                               INTO WS-OPERATION, WS-A-TXTE, WS-B-TXTE
+                           MOVE FUNCTION NUMVAL(WS-A-TXTE) TO WS-A
+                           MOVE FUNCTION NUMVAL(WS-B-TXTE) TO WS-B
+                           MOVE 'Y' TO WS-DIVISION-OK
+                           EVALUATE WS-OPERATION
+                           WHEN '+'
+                              ADD WS-A To WS-B GIVING WS-RESULT
+                              DISPLAY WS-A ' + ' WS-B ' = ' WS-RESULT
+                           WHEN '-'
+                              SUBTRACT WS-A FROM WS-B GIVING WS-RESULT
+                              DISPLAY WS-A ' - ' WS-B ' = ' WS-RESULT
+                           WHEN '*'
+                              MULTIPLY WS-A BY WS-B GIVING WS-RESULT
+                              DISPLAY WS-A ' * ' WS-B ' = ' WS-RESULT
+                           WHEN '/'
+                              IF WS-B = 0
+                                  MOVE 'N' TO WS-DIVISION-OK
+                                  MOVE 0 TO WS-RESULT
+                                  DISPLAY 'Division par zero refusee'
+                              ELSE
+                                  DIVIDE WS-A BY WS-B GIVING WS-RESULT
+                                  DISPLAY WS-A ' / ' WS-B ' = '
+                                      WS-RESULT
+                              END-IF
+                           WHEN OTHER
+                              MOVE 'N' TO WS-DIVISION-OK
+                              MOVE 0 TO WS-RESULT
+                              DISPLAY 'Operation inconnue : '
+                                  WS-OPERATION
+                           END-EVALUATE
+                           ADD 1 TO WS-NB-OPERATIONS
+                           MOVE SPACES TO FLOG-REG
+                           MOVE WS-A TO FLOG-A
+                           MOVE WS-OPERATION TO FLOG-OP
+                           MOVE WS-B TO FLOG-B
+                           MOVE WS-RESULT TO FLOG-RESULT
+                           IF WS-DIVISION-VALIDE
+                               MOVE 'OK' TO FLOG-STATUT
+                           ELSE
+                               MOVE 'REJETEE' TO FLOG-STATUT
+                           END-IF
+                           WRITE FLOG-REG
+                       END-READ
+                   END-PERFORM
+                   CLOSE FREQUESTS
+               END-IF
+           ELSE
+               PERFORM TEST AFTER UNTIL WS-STOP IN WS-CHOICE
+               DISPLAY 'Quelle operation voulez-vous faire ?(+,-,*,/)'
+               ACCEPT WS-OPERATION
+               DISPLAY
+                   'Saisir un premier nombre (decimaux/negatifs admis)'
+               ACCEPT WS-A
+               DISPLAY
+                   'Saisir un second nombre (decimaux/negatifs admis)'
+               ACCEPT WS-B
+               MOVE 'Y' TO WS-DIVISION-OK
+               EVALUATE WS-OPERATION
+               WHEN '+'
+                  ADD WS-A To WS-B GIVING WS-RESULT
+                  DISPLAY WS-A ' + ' WS-B ' = ' WS-RESULT
+               WHEN '-'
+                  SUBTRACT WS-A FROM WS-B GIVING WS-RESULT
+                  DISPLAY  WS-A ' - ' WS-B ' = ' WS-RESULT
+               WHEN '*'
+                  MULTIPLY WS-A BY WS-B GIVING WS-RESULT
+                  DISPLAY WS-A ' * ' WS-B ' = ' WS-RESULT
+               WHEN '/'
+                  IF WS-B = 0
+                      MOVE 'N' TO WS-DIVISION-OK
+                      MOVE 0 TO WS-RESULT
+                      DISPLAY 'Division par zero refusee'
+                  ELSE
+                      DIVIDE WS-A BY WS-B GIVING WS-RESULT
+                      DISPLAY WS-A ' / ' WS-B ' = ' WS-RESULT
+                  END-IF
+               WHEN OTHER
+                  MOVE 'N' TO WS-DIVISION-OK
+                  MOVE 0 TO WS-RESULT
+                  DISPLAY 'Operation inconnue : ' WS-OPERATION
+               END-EVALUATE
+               ADD 1 TO WS-NB-OPERATIONS
+               MOVE SPACES TO FLOG-REG
+               MOVE WS-A TO FLOG-A
+               MOVE WS-OPERATION TO FLOG-OP
+               MOVE WS-B TO FLOG-B
+               MOVE WS-RESULT TO FLOG-RESULT
+               IF WS-DIVISION-VALIDE
+                   MOVE 'OK' TO FLOG-STATUT
+               ELSE
+                   MOVE 'REJETEE' TO FLOG-STATUT
+               END-IF
+               WRITE FLOG-REG
+               DISPLAY "Voulez-vous continuer ? o/n"
+               ACCEPT WS-CHOICE
+               IF WS-CHOICE = "o"
+                  SET WS-CONTINU TO TRUE
+               ELSE
+                  SET WS-STOP TO TRUE
+                  DISPLAY 'Au revoir'
+               END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO FLOG-TRAILER
+           MOVE 'TOTAL OPERATIONS : ' TO FLOG-TRAILER-LIB
+           MOVE WS-NB-OPERATIONS TO FLOG-TRAILER-NB
+           WRITE FLOG-TRAILER
+
+           CLOSE FLOG
+           DISPLAY 'Operations traitees : ' WS-NB-OPERATIONS
+               ' (voir CALCUL-LOG.txt)'
+           STOP RUN.
