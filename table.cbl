@@ -1,249 +1,174 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tableau.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDEPTTAB ASSIGN TO "DEPARTEMENTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FDEPTTAB.
 
+           SELECT FCODES ASSIGN TO "DEPT-CODES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FCODES.
+
+           SELECT FLOOKUP ASSIGN TO "DEPT-LOOKUP-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FLOOKUP.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 regroupeur.
-           03 FILLER PIC X(52) VALUE 
-           '001Ain                    Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '002Aisne                  Hauts-de-France           '.
-           03 FILLER PIC X(52) VALUE 
-           '003Allier                 Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '004Alpes-de-Haute-ProvenceProvence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '005Hautes-Alpes           Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '006Alpes-Maritimes        Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '007Ardèche                Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '008Ardennes               Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '009Ariège                 Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '010Aube                   Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '011Aude                   Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '012Aveyron                Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '001Ain                    Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '002Aisne                  Hauts-de-France           '.
-           03 FILLER PIC X(52) VALUE 
-           '003Allier                 Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '004Alpes-de-Haute-ProvenceProvence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '005Hautes-Alpes           Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '006Alpes-Maritimes        Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '007Ardèche                Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '008Ardennes               Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '009Ariège                 Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '010Aube                   Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '011Aude                   Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '012Aveyron                Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '013Bouches-du-Rhône       Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '014Calvados               Normandie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '015Cantal                 Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '016Charente               Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '017Charente-Maritime      Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '018Cher                   Centre-Val de Loire       '.
-           03 FILLER PIC X(52) VALUE 
-           '019Corrèze                Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '02ACorse-du-Sud           Corse                     '.
-           03 FILLER PIC X(52) VALUE 
-           '02BHaute-Corse            Corse                     '.
-           03 FILLER PIC X(52) VALUE 
-           '021Côte-d Or              Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '022Côtes d Armor          Bretagne                  '.
-           03 FILLER PIC X(52) VALUE 
-           '023Creuse                 Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '024Dordogne               Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '025Doubs                  Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '026Drôme                  Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '027Eure                   Normandie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '028Eure-et-Loir           Centre-Val de Loire       '.
-           03 FILLER PIC X(52) VALUE 
-           '029Finistère              Bretagne                  '.
-           03 FILLER PIC X(52) VALUE 
-           '030Gard                   Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '031Haute-Garonne          Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '032Gers                   Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '033Gironde                Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '034Hérault                Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '035Ille-et-Vilaine        Bretagne                  '.
-           03 FILLER PIC X(52) VALUE 
-           '036Indre                  Centre-Val de Loire       '.
-           03 FILLER PIC X(52) VALUE 
-           '037Indre-et-Loire         Centre-Val de Loire       '.
-           03 FILLER PIC X(52) VALUE 
-           '038Isère                  Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '039Jura                   Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '040Landes                 Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '041Loir-et-Cher           Centre-Val de Loire       '.
-           03 FILLER PIC X(52) VALUE 
-           '042Loire                  Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '043Haute-Loire            Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '044Loire-Atlantique       Pays de la Loire          '.
-           03 FILLER PIC X(52) VALUE 
-           '045Loiret                 Centre-Val de Loire       '.
-           03 FILLER PIC X(52) VALUE 
-           '046Lot                    Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '047Lot-et-Garonne         Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '048Lozère                 Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '049Maine-et-Loire         Pays de la Loire          '.
-           03 FILLER PIC X(52) VALUE 
-           '050Manche                 Normandie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '051Marne                  Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '052Haute-Marne            Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '053Mayenne                Pays de la Loire          '.
-           03 FILLER PIC X(52) VALUE 
-           '054Meurthe-et-Moselle     Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '055Meuse                  Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '056Morbihan               Bretagne                  '.
-           03 FILLER PIC X(52) VALUE 
-           '057Moselle                Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '058Nièvre                 Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '059Nord                   Hauts-de-France           '.
-           03 FILLER PIC X(52) VALUE 
-           '060Oise                   Hauts-de-France           '.
-           03 FILLER PIC X(52) VALUE 
-           '061Orne                   Normandie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '062Pas-de-Calais          Hauts-de-France           '.
-           03 FILLER PIC X(52) VALUE 
-           '063Puy-de-Dôme            Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '064Pyrénées-Atlantiques   Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '065Hautes-Pyrénées        Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '066Pyrénées-Orientales    Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '067Bas-Rhin               Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '068Haut-Rhin              Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '069Rhône                  Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '070Haute-Saône            Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '071Saône-et-Loire         Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '072Sarthe                 Pays de la Loire          '.
-           03 FILLER PIC X(52) VALUE 
-           '073Savoie                 Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '074Haute-Savoie           Auvergne-Rhône-Alpes      '.
-           03 FILLER PIC X(52) VALUE 
-           '075Paris                  Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '076Seine-Maritime         Normandie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '077Seine-et-Marne         Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '078Yvelines               Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '079Deux-Sèvres            Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '080Somme                  Hauts-de-France           '.
-           03 FILLER PIC X(52) VALUE 
-           '081Tarn                   Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '082Tarn-et-Garonne        Occitanie                 '.
-           03 FILLER PIC X(52) VALUE 
-           '083Var                    Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '084Vaucluse               Provence-Alpes-Côte d Azur'.
-           03 FILLER PIC X(52) VALUE 
-           '085Vendée                 Pays de la Loire          '.
-           03 FILLER PIC X(52) VALUE 
-           '086Vienne                 Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '087Haute-Vienne           Nouvelle-Aquitaine        '.
-           03 FILLER PIC X(52) VALUE 
-           '088Vosges                 Grand Est                 '.
-           03 FILLER PIC X(52) VALUE 
-           '089Yonne                  Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '090Territoire-de-Belfort  Bourgogne-Franche-Comté   '.
-           03 FILLER PIC X(52) VALUE 
-           '091Essonne                Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '092Hauts-de-Seine         Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '093Seine-Saint-Denis      Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '094Val-de-Marne           Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '095Val-D Oise             Ile-de-France             '.
-           03 FILLER PIC X(52) VALUE 
-           '971Guadeloupe             Guadeloupe                '.
-           03 FILLER PIC X(52) VALUE 
-           '972Martinique             Martinique                '.
-           03 FILLER PIC X(52) VALUE 
-           '973Guyane                 Guyane                    '.
-           03 FILLER PIC X(52) VALUE 
-           '974La Réunion             La Réunion                '.
-           03 FILLER PIC X(52) VALUE 
-           '976Mayotte                Mayotte                   '.
+       FILE SECTION.
+       FD     FDEPTTAB
+              RECORDING MODE IS F.
+       COPY DEPTREC.
+
+       FD     FCODES
+              RECORDING MODE IS F.
+       01 FCODES-REG.
+              05 FCODES-ARGUMENT PIC X(3).
+
+       FD     FLOOKUP
+              RECORDING MODE IS F.
+       01 FLOOKUP-REG.
+              05 FLOOKUP-ARGUMENT PIC X(3).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FLOOKUP-DEPT PIC X(23).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FLOOKUP-REGION PIC X(26).
+       01 FLOOKUP-TRAILER.
+              05 FLOOKUP-TRAILER-LIB PIC X(20).
+              05 FLOOKUP-TRAILER-NB  PIC ZZZZ9.
 
-       01  GROUPE-RED REDEFINES REGROUPEUR.
-           03 RECUPERATION OCCURS 101 INDEXED BY IVAR. 
-                   05 NBR-DEPT PIC X(3).
-                   05 DEPT   PIC X(23).
-                   05 REGION PIC X(26).
-       01  ARGUMENT PIC X(3).
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FDEPTTAB PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FCODES PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FLOOKUP PIC X(02) VALUE SPACES.
+       COPY DEPTTAB.
+       01 WS-EOF-FDEPTTAB PIC X VALUE 'N'.
+           88 WS-EOF-FDEPTTAB-REACHED VALUE 'Y'.
+       01 WS-EOF-FCODES PIC X VALUE 'N'.
+           88 WS-EOF-FCODES-REACHED VALUE 'Y'.
+       01 WS-NB-DOUBLONS PIC 9(5) VALUE 0.
+       01 WS-NB-LOOKUPS PIC 9(5) VALUE 0.
+       01 WS-CHK-I PIC 9(5) COMP VALUE 0.
+       01 WS-CHK-J PIC 9(5) COMP VALUE 0.
+       01 WS-MODE PIC 9(1) VALUE 0.
+       01 ARGUMENT PIC X(3).
+       01 WS-TROUVE PIC X VALUE 'N'.
+           88 WS-CODE-TROUVE VALUE 'Y'.
 
        PROCEDURE DIVISION.
-      * PARAM.
-           ACCEPT ARGUMENT
-           SEARCH RECUPERATION AT END DISPLAY "J'AI PAS TROUVÉ"
-           WHEN NBR-DEPT(IVAR) = ARGUMENT
-           DISPLAY "Le département est: " DEPT(IVAR).                                              
+      *    CHARGEMENT DE LA TABLE DEPARTEMENTS/REGIONS
+           OPEN INPUT FDEPTTAB.
+           IF WS-STATUS-FDEPTTAB NOT = '00'
+               DISPLAY 'DEPARTEMENTS.txt non disponible - code '
+                   'statut ' WS-STATUS-FDEPTTAB
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-FDEPTTAB-REACHED
+               READ FDEPTTAB
+                   AT END
+                       SET WS-EOF-FDEPTTAB-REACHED TO TRUE
+                   NOT AT END
+                       IF WS-NB-DEPT-CHARGES < 101
+                           ADD 1 TO WS-NB-DEPT-CHARGES
+                           MOVE DEPT-FILE-CODE TO
+                               WS-DEPT-CODE(WS-NB-DEPT-CHARGES)
+                           MOVE DEPT-FILE-NOM TO
+                               WS-DEPT-NOM(WS-NB-DEPT-CHARGES)
+                           MOVE DEPT-FILE-REGION TO
+                               WS-DEPT-REGION(WS-NB-DEPT-CHARGES)
+                       ELSE
+                           DISPLAY 'DEPARTEMENTS.txt : capacite de '
+                               '101 entrees atteinte, '
+                               'enregistrements suivants ignores'
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FDEPTTAB.
+
+      *    VALIDATION DES DOUBLONS DE CODE DEPARTEMENT
+           PERFORM VARYING WS-CHK-I FROM 1 BY 1
+                   UNTIL WS-CHK-I > WS-NB-DEPT-CHARGES
+               PERFORM VARYING WS-CHK-J FROM WS-CHK-I BY 1
+                       UNTIL WS-CHK-J > WS-NB-DEPT-CHARGES
+                   IF WS-CHK-I NOT = WS-CHK-J
+                      AND WS-DEPT-CODE(WS-CHK-I) =
+                          WS-DEPT-CODE(WS-CHK-J)
+                       ADD 1 TO WS-NB-DOUBLONS
+                       DISPLAY 'ATTENTION doublon NBR-DEPT : '
+                           WS-DEPT-CODE(WS-CHK-I)
+                           ' (entrees ' WS-CHK-I
+                           ' et ' WS-CHK-J ')'
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF WS-NB-DOUBLONS = 0
+               DISPLAY 'Aucun doublon de code departement detecte'
+           END-IF
+
+           DISPLAY 'Mode : 1=recherche unique  2=recherche par lot'
+           ACCEPT WS-MODE
+
+           IF WS-MODE = 2
+      *        MODE LOT : un code par ligne de DEPT-CODES.txt
+               OPEN INPUT FCODES
+               IF WS-STATUS-FCODES NOT = '00'
+                   DISPLAY 'DEPT-CODES.txt non disponible - code '
+                       'statut ' WS-STATUS-FCODES
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT FLOOKUP
+               PERFORM UNTIL WS-EOF-FCODES-REACHED
+                   READ FCODES
+                       AT END
+                           SET WS-EOF-FCODES-REACHED TO TRUE
+                       NOT AT END
+                           MOVE 'N' TO WS-TROUVE
+                           SET WS-DEPT-IDX TO 1
+                           SEARCH WS-DEPT-ENTRY
+                               AT END
+                                   MOVE 'N' TO WS-TROUVE
+                               WHEN WS-DEPT-CODE(WS-DEPT-IDX) =
+                                    FCODES-ARGUMENT
+                                   MOVE 'Y' TO WS-TROUVE
+                           END-SEARCH
+                           MOVE SPACES TO FLOOKUP-REG
+                           MOVE FCODES-ARGUMENT TO FLOOKUP-ARGUMENT
+                           IF WS-CODE-TROUVE
+                               MOVE WS-DEPT-NOM(WS-DEPT-IDX)
+                                   TO FLOOKUP-DEPT
+                               MOVE WS-DEPT-REGION(WS-DEPT-IDX)
+                                   TO FLOOKUP-REGION
+                           ELSE
+                               MOVE 'J AI PAS TROUVE' TO FLOOKUP-DEPT
+                               MOVE SPACES TO FLOOKUP-REGION
+                           END-IF
+                           WRITE FLOOKUP-REG
+                           ADD 1 TO WS-NB-LOOKUPS
+                   END-READ
+               END-PERFORM
+               CLOSE FCODES
 
-           DISPLAY 'RECUPERATION: ' RECUPERATION(IVAR).
+               MOVE SPACES TO FLOOKUP-TRAILER
+               MOVE 'TOTAL RECHERCHES : ' TO FLOOKUP-TRAILER-LIB
+               MOVE WS-NB-LOOKUPS TO FLOOKUP-TRAILER-NB
+               WRITE FLOOKUP-TRAILER
+               CLOSE FLOOKUP
+               DISPLAY 'Resultats ecrits dans DEPT-LOOKUP-REPORT.txt'
+           ELSE
+      *        MODE INTERACTIF : un seul code saisi au clavier
+               ACCEPT ARGUMENT
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY AT END DISPLAY "J'AI PAS TROUVÉ"
+               WHEN WS-DEPT-CODE(WS-DEPT-IDX) = ARGUMENT
+                   DISPLAY "Le département est: "
+                       WS-DEPT-NOM(WS-DEPT-IDX)
+                   DISPLAY 'REGION: ' WS-DEPT-REGION(WS-DEPT-IDX)
+               END-SEARCH
+           END-IF
            STOP RUN.
