@@ -1,20 +1,115 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GENRE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-GENRE PIC X.
-           88 FEMME VALUE "F".
-           88 HOMME VALUE "H".
-
-       PROCEDURE DIVISION.
-           SET HOMME TO TRUE.
-           IF FEMME 
-              DISPLAY "Vous êtes une femme"
-           ELSE
-              DISPLAY "Vous êtes un homme"
-           END-IF.
-
-           DISPLAY WS-GENRE.
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENRE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FTALLY ASSIGN TO "GENRE-TALLY.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FTALLY.
+
+           SELECT FGENRES ASSIGN TO "GENRE-CODES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FGENRES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FTALLY
+           RECORDING MODE IS F.
+       01  FTALLY-REG.
+           05 FTALLY-NB-F  PIC 9(6).
+           05 FILLER       PIC X(1) VALUE SPACE.
+           05 FTALLY-NB-H  PIC 9(6).
+
+       FD  FGENRES
+           RECORDING MODE IS F.
+       01  FGENRES-REG PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FTALLY  PIC X(02) VALUE SPACES.
+       77  WS-STATUS-FGENRES PIC X(02) VALUE SPACES.
+
+       01 WS-MODE PIC 9(1).
+
+       01 WS-GENRE PIC X.
+           88 FEMME VALUE "F".
+           88 HOMME VALUE "H".
+
+       01 WS-NB-F PIC 9(6) VALUE 0.
+       01 WS-NB-H PIC 9(6) VALUE 0.
+       01 WS-NB-LUS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FTALLY
+           IF WS-STATUS-FTALLY = '00'
+               READ FTALLY
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FTALLY-NB-F TO WS-NB-F
+                       MOVE FTALLY-NB-H TO WS-NB-H
+               END-READ
+               CLOSE FTALLY
+           END-IF.
+
+           DISPLAY "1 - Saisir un genre"
+           DISPLAY "2 - Depouiller GENRE-CODES.txt"
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = 2
+               PERFORM DEPOUILLEMENT-BATCH
+           ELSE
+               DISPLAY "Genre (F/H) ?"
+               ACCEPT WS-GENRE
+
+               MOVE WS-GENRE TO FGENRES-REG
+               IF FEMME
+                  DISPLAY "Vous êtes une femme"
+                  ADD 1 TO WS-NB-F
+               ELSE
+                  IF HOMME
+                     DISPLAY "Vous êtes un homme"
+                     ADD 1 TO WS-NB-H
+                  END-IF
+               END-IF
+
+               DISPLAY WS-GENRE
+           END-IF.
+
+           DISPLAY "Total femmes : " WS-NB-F
+               ", total hommes : " WS-NB-H.
+
+           OPEN OUTPUT FTALLY
+           MOVE SPACES TO FTALLY-REG
+           MOVE WS-NB-F TO FTALLY-NB-F
+           MOVE WS-NB-H TO FTALLY-NB-H
+           WRITE FTALLY-REG
+           CLOSE FTALLY.
+
+           STOP RUN.
+
+       DEPOUILLEMENT-BATCH.
+           OPEN INPUT FGENRES
+           IF WS-STATUS-FGENRES NOT = '00'
+               DISPLAY 'GENRE-CODES.txt non disponible - code statut '
+                   WS-STATUS-FGENRES
+           ELSE
+               PERFORM UNTIL WS-STATUS-FGENRES NOT = '00'
+                   READ FGENRES
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE FGENRES-REG TO WS-GENRE
+                           ADD 1 TO WS-NB-LUS
+                           IF FEMME
+                               ADD 1 TO WS-NB-F
+                           ELSE
+                               IF HOMME
+                                   ADD 1 TO WS-NB-H
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FGENRES
+               DISPLAY "Codes lus : " WS-NB-LUS
+           END-IF.
