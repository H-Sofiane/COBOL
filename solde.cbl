@@ -1,31 +1,47 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLDE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-SOLDE PIC S9(4).
-       01 WS-SALAIRE PIC 9(5)V99.
-       01 WS-SALAIRE2 PIC 9(5)V99 COMP-3.
-       01 WS-SOLDE2 PIC 9(4).
-       01 WS-PRENOM PIC X(7) VALUE 'Sofiane'.
-
-
-       PROCEDURE DIVISION.
-           MOVE +8000 TO WS-SOLDE.
-
-           MOVE 10000.50 TO WS-SALAIRE.
-
-           MOVE 3000 TO WS-SALAIRE2.
-
-           MOVE 2000 to WS-SOLDE2.
-
-           DISPLAY WS-SOLDE.
-
-           DISPLAY "Votre salaire est de " WS-SALAIRE " â‚¬".
-
-           DISPLAY WS-PRENOM.
-           MOVE  SPACE TO WS-PRENOM.
-           DISPLAY WS-PRENOM.
-
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLDE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SOLDE PIC S9(4).
+       01 WS-SALAIRE PIC 9(5)V99.
+       01 WS-SALAIRE2 PIC 9(5)V99 COMP-3.
+       01 WS-SOLDE2 PIC 9(4).
+       01 WS-PRENOM PIC X(7) VALUE 'Sofiane'.
+
+       01 WS-RETRAIT PIC S9(4) VALUE 0.
+       01 WS-TAUX-CHARGES PIC 9V999 VALUE 0.230.
+       01 WS-SALAIRE-NET PIC 9(5)V99.
+
+
+       PROCEDURE DIVISION.
+           MOVE +8000 TO WS-SOLDE.
+
+           MOVE 10000.50 TO WS-SALAIRE.
+
+           MOVE 3000 TO WS-SALAIRE2.
+
+           MOVE 2000 to WS-SOLDE2.
+
+           DISPLAY WS-SOLDE.
+
+           DISPLAY "Votre salaire est de " WS-SALAIRE " â‚¬".
+
+           DISPLAY WS-PRENOM.
+           MOVE  SPACE TO WS-PRENOM.
+           DISPLAY WS-PRENOM.
+
+           DISPLAY "Montant du retrait ?"
+           ACCEPT WS-RETRAIT
+           SUBTRACT WS-RETRAIT FROM WS-SOLDE
+
+           DISPLAY "Nouveau solde : " WS-SOLDE
+           IF WS-SOLDE < 0
+               DISPLAY "ALERTE : compte a decouvert"
+           END-IF.
+
+           COMPUTE WS-SALAIRE-NET =
+               WS-SALAIRE - (WS-SALAIRE * WS-TAUX-CHARGES)
+           DISPLAY "Salaire net : " WS-SALAIRE-NET " â‚¬".
+
+           STOP RUN.
