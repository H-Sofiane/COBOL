@@ -1,47 +1,105 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TriBulle.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Tableau-Valeurs.
-          05 Valeur-Item PIC 99 OCCURS 5 TIMES.
-       
-       01 Passage PIC 99.
-       01 i PIC 99.
-       01 Temp PIC 99.
-       01 Permutation PIC X(3) VALUE 'YES'.
-       PROCEDURE DIVISION.
-       
-           DISPLAY "Tableau initial : ".
-           MOVE 10 TO Valeur-Item(1).
-           MOVE 4 TO Valeur-Item(2).
-           MOVE 8 TO Valeur-Item(3).
-           MOVE 5 TO Valeur-Item(4).
-           MOVE 1 TO Valeur-Item(5).
-
-           
-       
-
-           DISPLAY 'Debut ' Tableau-Valeurs
-       
-           PERFORM UNTIL Permutation = 'NO'
-               MOVE 'NO' TO Permutation
-               ADD 1 TO Passage
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i = 6 - Passage
-                   IF Valeur-Item(i) > Valeur-Item(i + 1)
-                       MOVE Valeur-Item(i) TO Temp
-                       MOVE Valeur-Item(i + 1) TO Valeur-Item(i)
-                       MOVE Temp TO Valeur-Item(i + 1)
-                       MOVE 'YES' TO Permutation  
-                       DISPLAY Tableau-Valeurs ' / '                     
-                   END-IF                                     
-               END-PERFORM              
-           END-PERFORM.
-           DISPLAY "ensuite " Tableau-Valeurs
-
-           DISPLAY "Valeurs du tableau : "
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-               DISPLAY "Valeur(", Valeur-Item(i), ") = ", i
-           END-PERFORM.
-       
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TriBulle.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FVALEURS ASSIGN TO "TRI-VALEURS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FVALEURS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FVALEURS
+           RECORDING MODE IS F.
+       01  FVALEURS-REG PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FVALEURS PIC X(02) VALUE SPACES.
+
+       01 WS-NB-VALEURS PIC 99 VALUE 5.
+       01 Tableau-Valeurs.
+          05 Valeur-Item PIC 99 OCCURS 1 TO 50 TIMES
+             DEPENDING ON WS-NB-VALEURS.
+
+       01 Passage PIC 99.
+       01 i PIC 99.
+       01 Temp PIC 99.
+       01 Permutation PIC X(3) VALUE 'YES'.
+       01 WS-MODE PIC 9(1).
+       01 WS-ORDRE PIC 9(1).
+       PROCEDURE DIVISION.
+
+           DISPLAY "1 - Tableau de demonstration (5 valeurs)"
+           DISPLAY "2 - Lire les valeurs dans TRI-VALEURS.txt"
+           ACCEPT WS-MODE
+
+           IF WS-MODE = 2
+               MOVE 0 TO WS-NB-VALEURS
+               OPEN INPUT FVALEURS
+               IF WS-STATUS-FVALEURS NOT = '00'
+                   DISPLAY
+                     'TRI-VALEURS.txt indisponible - code statut '
+                       WS-STATUS-FVALEURS
+                   MOVE 5 TO WS-NB-VALEURS
+                   MOVE 10 TO Valeur-Item(1)
+                   MOVE 4 TO Valeur-Item(2)
+                   MOVE 8 TO Valeur-Item(3)
+                   MOVE 5 TO Valeur-Item(4)
+                   MOVE 1 TO Valeur-Item(5)
+               ELSE
+                   PERFORM UNTIL WS-STATUS-FVALEURS NOT = '00'
+                          OR WS-NB-VALEURS >= 50
+                       READ FVALEURS
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-NB-VALEURS
+                           MOVE FVALEURS-REG
+                               TO Valeur-Item(WS-NB-VALEURS)
+                   END-PERFORM
+                   CLOSE FVALEURS
+               END-IF
+           ELSE
+               MOVE 5 TO WS-NB-VALEURS
+               MOVE 10 TO Valeur-Item(1)
+               MOVE 4 TO Valeur-Item(2)
+               MOVE 8 TO Valeur-Item(3)
+               MOVE 5 TO Valeur-Item(4)
+               MOVE 1 TO Valeur-Item(5)
+           END-IF.
+
+           DISPLAY "1 - Ordre croissant"
+           DISPLAY "2 - Ordre decroissant"
+           ACCEPT WS-ORDRE
+
+           DISPLAY 'Debut ' Tableau-Valeurs
+
+           MOVE 0 TO Passage
+           IF WS-NB-VALEURS > 1
+               PERFORM UNTIL Permutation = 'NO'
+                   MOVE 'NO' TO Permutation
+                   ADD 1 TO Passage
+                   PERFORM VARYING i FROM 1 BY 1
+                           UNTIL i = WS-NB-VALEURS + 1 - Passage
+                       IF (WS-ORDRE = 2
+                              AND Valeur-Item(i) < Valeur-Item(i + 1))
+                          OR (WS-ORDRE NOT = 2
+                              AND Valeur-Item(i) > Valeur-Item(i + 1))
+                           MOVE Valeur-Item(i) TO Temp
+                           MOVE Valeur-Item(i + 1) TO Valeur-Item(i)
+                           MOVE Temp TO Valeur-Item(i + 1)
+                           MOVE 'YES' TO Permutation
+                           DISPLAY Tableau-Valeurs ' / '
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+           DISPLAY "ensuite " Tableau-Valeurs
+
+           DISPLAY "Valeurs du tableau : "
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > WS-NB-VALEURS
+               DISPLAY "Valeur(", Valeur-Item(i), ") = ", i
+           END-PERFORM.
+
+       STOP RUN.
