@@ -1,32 +1,107 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BILAN.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FENTREE ASSIGN TO "BILAN.txt"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL 
-           FILE STATUS IS WS-STATUS-FENTREE.
-       DATA DIVISION.
-       FILE SECTION.
-       FD     FENTREE
-              RECORDING MODE IS F.
-       01  FENREG.
-              05 MYTEST PIC A(8).
-
-       WORKING-STORAGE SECTION.
-       77  WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
-      
-
-       PROCEDURE DIVISION.          
-           if WS-STATUS-FENTREE  = 35
-              DISPLAY "Fichier inexistant"
-           else             
-              OPEN INPUT FENTREE
-              DISPLAY WS-STATUS-FENTREE
-              READ FENTREE
-              DISPLAY FENREG
-              CLOSE FENTREE
-           .
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTREE ASSIGN TO "BILAN.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FENTREE.
+
+           SELECT FSORTIE ASSIGN TO "BILAN-RAPPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FSORTIE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FENTREE
+              RECORDING MODE IS F.
+       01  FENREG.
+              05 BILAN-DATE    PIC X(8).
+              05 FILLER        PIC X(1).
+              05 BILAN-LIBELLE PIC X(20).
+              05 FILLER        PIC X(1).
+              05 BILAN-DEBIT   PIC 9(7)V99.
+              05 FILLER        PIC X(1).
+              05 BILAN-CREDIT  PIC 9(7)V99.
+
+       FD     FSORTIE
+              RECORDING MODE IS F.
+       01  FSORTIE-REG PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
+       77  WS-STATUS-FSORTIE PIC X(02) VALUE SPACES.
+       01  WS-NB-LIGNES    PIC 9(5) VALUE 0.
+       01  WS-TOTAL-DEBIT  PIC 9(9)V99 VALUE 0.
+       01  WS-TOTAL-CREDIT PIC 9(9)V99 VALUE 0.
+       01  WS-SOLDE        PIC S9(9)V99 VALUE 0.
+       01  WS-LIGNE-DETAIL PIC X(60).
+       01  WS-EDIT-DEBIT   PIC ---,---,--9.99.
+       01  WS-EDIT-CREDIT  PIC ---,---,--9.99.
+       01  WS-SOLDE-EDITE  PIC ---,---,--9.99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FENTREE
+           IF WS-STATUS-FENTREE = '35'
+               DISPLAY 'Fichier inexistant'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-STATUS-FENTREE NOT = '00'
+               DISPLAY 'Erreur ouverture BILAN.txt - code statut '
+                   WS-STATUS-FENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT FSORTIE
+
+           PERFORM UNTIL WS-STATUS-FENTREE NOT = '00'
+               READ FENTREE
+               AT END CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-NB-LIGNES
+                   ADD BILAN-DEBIT TO WS-TOTAL-DEBIT
+                   ADD BILAN-CREDIT TO WS-TOTAL-CREDIT
+                   STRING BILAN-DATE DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       BILAN-LIBELLE DELIMITED BY SIZE
+                       INTO WS-LIGNE-DETAIL
+                   MOVE WS-LIGNE-DETAIL TO FSORTIE-REG
+                   WRITE FSORTIE-REG
+               END-READ
+           END-PERFORM
+
+           COMPUTE WS-SOLDE = WS-TOTAL-CREDIT - WS-TOTAL-DEBIT
+           MOVE WS-TOTAL-DEBIT TO WS-EDIT-DEBIT
+           MOVE WS-TOTAL-CREDIT TO WS-EDIT-CREDIT
+           MOVE WS-SOLDE TO WS-SOLDE-EDITE
+
+           MOVE SPACES TO FSORTIE-REG
+           WRITE FSORTIE-REG
+           STRING 'Total debit  : ' DELIMITED BY SIZE
+               WS-EDIT-DEBIT DELIMITED BY SIZE
+               INTO FSORTIE-REG
+           WRITE FSORTIE-REG
+           STRING 'Total credit : ' DELIMITED BY SIZE
+               WS-EDIT-CREDIT DELIMITED BY SIZE
+               INTO FSORTIE-REG
+           WRITE FSORTIE-REG
+           STRING 'Solde        : ' DELIMITED BY SIZE
+               WS-SOLDE-EDITE DELIMITED BY SIZE
+               INTO FSORTIE-REG
+           WRITE FSORTIE-REG
+
+           CLOSE FENTREE
+           CLOSE FSORTIE
+           DISPLAY 'Ecritures lues : ' WS-NB-LIGNES
+           DISPLAY 'Total debit : ' WS-EDIT-DEBIT
+           DISPLAY 'Total credit : ' WS-EDIT-CREDIT
+           DISPLAY 'Solde : ' WS-SOLDE-EDITE
+               ' (voir BILAN-RAPPORT.txt)'
+           DISPLAY 'records read: ' WS-NB-LIGNES
+               ', records written: ' WS-NB-LIGNES
+               ', exceptions: 0'
+           STOP RUN.
