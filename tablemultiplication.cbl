@@ -1,19 +1,69 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MultiplicationTable.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 I PIC 9(2).
-       01 result PiC 9(3) VALUE 0.
-       01 ws-nb PIC 9(2).
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Choisir un nombre".
-           ACCEPT ws-nb
-           DISPLAY "Table de multiplication de " ws-nb.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               MULTIPLY ws-nb BY I GIVING result
-               DISPLAY I " x ", ws-nb " = ", result
-           END-PERFORM.
-       
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MultiplicationTable.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(2).
+       01 result PiC 9(3) VALUE 0.
+       01 ws-nb PIC 9(2).
+       01 WS-BORNE-DEB PIC 9(2) VALUE 1.
+       01 WS-BORNE-FIN PIC 9(2) VALUE 10.
+       01 WS-NB-DEB PIC 9(2).
+       01 WS-NB-FIN PIC 9(2).
+       01 WS-MODE PIC 9(1).
+
+       PROCEDURE DIVISION.
+           DISPLAY "1 - Table d'un seul nombre"
+           DISPLAY "2 - Plage de nombres (rapport combine)"
+           ACCEPT WS-MODE
+
+           IF WS-MODE = 2
+               DISPLAY "Nombre de depart"
+               ACCEPT WS-NB-DEB
+               DISPLAY "Nombre de fin"
+               ACCEPT WS-NB-FIN
+               IF WS-NB-DEB > WS-NB-FIN
+                   DISPLAY "Bornes invalides, retour a 1-10"
+                   MOVE 1 TO WS-NB-DEB
+                   MOVE 10 TO WS-NB-FIN
+               END-IF
+               MOVE 1 TO WS-BORNE-DEB
+               MOVE 10 TO WS-BORNE-FIN
+               PERFORM VARYING ws-nb FROM WS-NB-DEB BY 1
+                       UNTIL ws-nb > WS-NB-FIN
+                   PERFORM AFFICHER-TABLE
+               END-PERFORM
+           ELSE
+               DISPLAY "Choisir un nombre"
+               ACCEPT ws-nb
+
+               DISPLAY "1 - Table complete (1 a 10)"
+               DISPLAY "2 - Plage personnalisee de multiplicateurs"
+               ACCEPT WS-MODE
+
+               IF WS-MODE = 2
+                   DISPLAY "Borne de depart"
+                   ACCEPT WS-BORNE-DEB
+                   DISPLAY "Borne de fin"
+                   ACCEPT WS-BORNE-FIN
+                   IF WS-BORNE-DEB > WS-BORNE-FIN
+                       DISPLAY "Bornes invalides, retour a 1-10"
+                       MOVE 1 TO WS-BORNE-DEB
+                       MOVE 10 TO WS-BORNE-FIN
+                   END-IF
+               ELSE
+                   MOVE 1 TO WS-BORNE-DEB
+                   MOVE 10 TO WS-BORNE-FIN
+               END-IF
+               PERFORM AFFICHER-TABLE
+           END-IF.
+
+           STOP RUN.
+
+       AFFICHER-TABLE.
+           DISPLAY "Table de multiplication de " ws-nb.
+           PERFORM VARYING I FROM WS-BORNE-DEB BY 1
+                   UNTIL I > WS-BORNE-FIN
+               MULTIPLY ws-nb BY I GIVING result
+               DISPLAY I " x ", ws-nb " = ", result
+           END-PERFORM.
