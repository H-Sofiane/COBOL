@@ -1,47 +1,144 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MON-PROG.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FENTREE ASSIGN TO "FR-LISTE-DEPT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL 
-           FILE STATUS IS WS-STATUS-FENTREE.
-       DATA DIVISION.
-       FILE SECTION.       
-       FD     FENTREE
-              RECORDING MODE IS F.
-       01 FENREG.
-              05 MUNA PIC 9(8).
-              05 FILLER PIC X(1).
-              05 IDENTIFIANT PIC X(14).
-              05 FILLER PIC X(1).
-              05 LIBELLE-COMMERCIAL-SE PIC X(101).
-              05 FILLER PIC X(1).
-              05 ETAT PIC x(10).
-              05 FILLER PIC X(1).
-              05 DEBUT-EFFET-SE PIC X(8).
-              05 FILLER PIC X(1).
-              05 FIN-EFFET-SE PIC X(8).
-              05 FILLER PIC X(1).
-              05 MONTANT PIC 9(5)V9(9).    
-       WORKING-STORAGE SECTION.
-       77 WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
-       01 LineCounter    PIC 9(3) VALUE 0.
-       01 MaxLines       PIC 9(3) VALUE 100.
-       PROCEDURE DIVISION.
-           OPEN INPUT FENTREE.
-           PERFORM UNTIL LineCounter >= MaxLines
-               READ FENTREE
-                   AT END
-                       DISPLAY 'End of file reached'
-                       MOVE MaxLines TO LineCounter
-                   NOT AT END
-                       ADD 1 TO LineCounter
-                       DISPLAY 'Read line ' LineCounter ' : ' FENREG
-               END-READ
-           END-PERFORM.
-           CLOSE FENTREE.
-       
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MON-PROG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDEPT ASSIGN TO "FR-LISTE-DEPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FDEPT.
+
+           SELECT FPOLICE ASSIGN TO "ASSURANCES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FPOLICE.
+
+           SELECT FANOMALIES ASSIGN TO "DEPT-ANOMALIES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FANOMALIES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FDEPT
+              RECORDING MODE IS F.
+       01 DEPTREG.
+              05 DEPT-MUNA PIC 9(8).
+              05 FILLER PIC X(1).
+              05 DEPT-CODE PIC X(3).
+              05 FILLER PIC X(1).
+              05 DEPT-LIBELLE PIC X(30).
+
+       FD     FPOLICE
+              RECORDING MODE IS F.
+       COPY FENREG.
+
+       FD     FANOMALIES
+              RECORDING MODE IS F.
+       01 ANOMALIE-REG.
+              05 ANOMALIE-MUNA PIC 9(8).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 ANOMALIE-MOTIF PIC X(40).
+       01 ANOMALIE-TRAILER.
+              05 ANOMALIE-TRAILER-LIB PIC X(20).
+              05 ANOMALIE-TRAILER-NB  PIC ZZZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FDEPT PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FPOLICE PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FANOMALIES PIC X(02) VALUE SPACES.
+
+       01 WS-EOF-FDEPT PIC X VALUE 'N'.
+           88 WS-EOF-FDEPT-REACHED VALUE 'Y'.
+       01 WS-EOF-FPOLICE PIC X VALUE 'N'.
+           88 WS-EOF-FPOLICE-REACHED VALUE 'Y'.
+
+       01 WS-NB-DEPT PIC 9(5) VALUE 0.
+       01 WS-TABLE-DEPT.
+           05 WS-DEPT-ENTRY OCCURS 1 TO 5000 TIMES
+                             DEPENDING ON WS-NB-DEPT
+                             INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-MUNA PIC 9(8).
+               10 WS-DEPT-CODE PIC X(3).
+
+       01 WS-TROUVE PIC X VALUE 'N'.
+           88 WS-MUNA-TROUVE VALUE 'Y'.
+
+       01 WS-NB-DEPT-LUS    PIC 9(7) VALUE 0.
+       01 WS-NB-POLICES-LUES PIC 9(7) VALUE 0.
+       01 WS-NB-ANOMALIES   PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FDEPT.
+           IF WS-STATUS-FDEPT NOT = '00'
+               DISPLAY 'FR-LISTE-DEPT.txt non disponible - code statut '
+                   WS-STATUS-FDEPT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-FDEPT-REACHED
+               READ FDEPT
+                   AT END
+                       SET WS-EOF-FDEPT-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-DEPT-LUS
+                       IF WS-NB-DEPT < 5000
+                           ADD 1 TO WS-NB-DEPT
+                           MOVE DEPT-MUNA TO
+                               WS-DEPT-MUNA(WS-NB-DEPT)
+                           MOVE DEPT-CODE TO
+                               WS-DEPT-CODE(WS-NB-DEPT)
+                       ELSE
+                           DISPLAY 'FR-LISTE-DEPT.txt : capacite de '
+                               '5000 entrees atteinte, '
+                               'enregistrements suivants ignores'
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FDEPT.
+
+           OPEN INPUT FPOLICE.
+           IF WS-STATUS-FPOLICE NOT = '00'
+               DISPLAY 'ASSURANCES.txt non disponible - code statut '
+                   WS-STATUS-FPOLICE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FANOMALIES.
+           PERFORM UNTIL WS-EOF-FPOLICE-REACHED
+               READ FPOLICE
+                   AT END
+                       SET WS-EOF-FPOLICE-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-POLICES-LUES
+                       MOVE 'N' TO WS-TROUVE
+                       SET WS-DEPT-IDX TO 1
+                       SEARCH WS-DEPT-ENTRY
+                           AT END
+                               MOVE 'N' TO WS-TROUVE
+                           WHEN WS-DEPT-MUNA(WS-DEPT-IDX) = MUNA
+                               MOVE 'Y' TO WS-TROUVE
+                       END-SEARCH
+                       IF NOT WS-MUNA-TROUVE
+                           ADD 1 TO WS-NB-ANOMALIES
+                           MOVE SPACES TO ANOMALIE-REG
+                           MOVE MUNA TO ANOMALIE-MUNA
+                           MOVE 'MUNA absent de FR-LISTE-DEPT.txt'
+                               TO ANOMALIE-MOTIF
+                           WRITE ANOMALIE-REG
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FPOLICE.
+
+           MOVE SPACES TO ANOMALIE-TRAILER
+           MOVE 'TOTAL ANOMALIES : ' TO ANOMALIE-TRAILER-LIB
+           MOVE WS-NB-ANOMALIES TO ANOMALIE-TRAILER-NB
+           WRITE ANOMALIE-TRAILER
+           CLOSE FANOMALIES.
+
+           DISPLAY 'Departements lus       : ' WS-NB-DEPT-LUS
+           DISPLAY 'Polices controlees     : ' WS-NB-POLICES-LUES
+           DISPLAY 'Anomalies MUNA/dept    : ' WS-NB-ANOMALIES
+               ' (voir DEPT-ANOMALIES.txt)'
+           STOP RUN.
