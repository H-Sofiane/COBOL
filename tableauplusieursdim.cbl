@@ -1,119 +1,333 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ETUDIANT.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EENTREE ASSIGN TO "eleves.txt"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL 
-           FILE STATUS IS WS-STATUS-EENTREE.
-           
-           SELECT ESORTIE ASSIGN TO "classe.txt"
-           FILE STATUS IS WS-STATUS-ESORTIE.
-       DATA DIVISION.
-       FILE SECTION.
-       FD     EENTREE
-              RECORDING MODE IS F.
-
-       01  ENRELEVEE.
-              05 NUMENR01 PIC 9(2).
-              05 FILLER  PIC X(1).
-              05 IDELEVEE PIC 9(2).
-              05 FILLER PIC X(1).
-              05 NOMELEVEE PIC X(9).
-              05 FILLER  PIC X(1).
-              05 PRENOMELEVEE PIC X(9).
-              05 FILLER  PIC X(1).
-              05 AGEELEVEE PIC 9(2).
-       01  ENRMATIEREE.
-              05 NUMENR02 PIC 9(2).
-              05 FILLER  PIC X(1).
-              05 NOMMATIEREE PIC X(19).
-              05 FILLER  PIC X(1).
-              05 NOTEELEVEE PIC 9(2).
-              05 FILLER  PIC X(1).
-              05 COEFMATIEREE PIC 9(2)V9.
-
-       FD     ESORTIE
-              RECORDING MODE IS F.
-   
-       01  ENRELEVES.
-              05 NUMENRS01 PIC 9(2).
-              05 FILLER  PIC X(1).
-              05 IDELEVES PIC 9(2).
-              05 FILLER PIC X(1).
-              05 NOMELEVES PIC X(9).
-              05 FILLER  PIC X(1).
-              05 PRENOMELEVES PIC X(9).
-              05 FILLER  PIC X(1).
-              05 AGEELEVES PIC 9(2).
-       01  ENRMATIERES.
-              05 NUMENRS02 PIC 9(2).
-              05 FILLER  PIC X(3).
-              05 NOMMATIERES PIC X(19).
-              05 FILLER  PIC X(1).
-              05 NOTEELEVES PIC 9(2).
-              05 FILLER  PIC X(1).
-              05 COEFMATIERES PIC 9(2)V9.
-       WORKING-STORAGE SECTION.
-       
-       77  WS-STATUS-EENTREE PIC X(02) VALUE SPACES.
-       77  WS-STATUS-ESORTIE PIC X(02) VALUE SPACES.
-
-       01 WS-TABLEAU.
-           05 WS-INFO-ETUDIANT OCCURS 10 TIMES.
-                10 WS-NUMENR PIC 9(2).
-                10 WS-NOM PIC X(9).
-                10 WS-PRENOM PIC X(9).
-                10 WS-AGE PIC 9(2).
-                10 WS-MATIERE OCCURS 3 TIMES.
-                    15 WS-NUM-MATIERE PIC 9(2).
-                    15 WS-NOM-MATIERE PIC X(19).
-                    15 WS-NOTE PIC 9(2).
-                    15 WS-COEF PIC 9(2)V9.
-       
-       01 I PIC 99 VALUE 1.
-       01 J PIC 99 VALUE 1.
-   
-
-       PROCEDURE DIVISION.
-       OPEN INPUT EENTREE
-       OPEN OUTPUT ESORTIE 
-        
-       PERFORM UNTIL WS-STATUS-EENTREE NOT = '00'
-           READ EENTREE AT END CONTINUE
-                       NOT AT END
-               IF NUMENR01 = 01
-                   ADD 1 TO I
-                   MOVE 0 TO J 
-                   MOVE IDELEVEE TO WS-NUMENR(I)
-                   MOVE NOMELEVEE TO WS-NOM(I)
-                   MOVE PRENOMELEVEE TO WS-PRENOM(I)
-                   MOVE AGEELEVEE TO WS-AGE(I)
-               ELSE IF NUMENRS02 = 02
-                   ADD 1 TO J
-                   MOVE NOMMATIEREE TO WS-NOM-MATIERE(I, J)
-                   MOVE NOTEELEVEE TO WS-NOTE(I, J)
-                   MOVE COEFMATIEREE TO WS-COEF(I, J)
-               END-IF
-           END-IF
-       END-PERFORM
-       
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-           MOVE WS-NUMENR(I) TO IDELEVES 
-           MOVE WS-NOM(I) TO NOMELEVES           
-           MOVE WS-PRENOM(I) TO PRENOMELEVES 
-           MOVE WS-AGE(I) TO AGEELEVES 
-           
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-               MOVE WS-NOM-MATIERE(I, J) TO NOMMATIERES 
-               MOVE WS-NOTE(I, J) TO NOTEELEVES
-               MOVE WS-COEF(I, J) TO COEFMATIERES 
-               WRITE ENRELEVES   
-           END-PERFORM
-       END-PERFORM
-    
-       CLOSE EENTREE
-       CLOSE ESORTIE
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETUDIANT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EENTREE ASSIGN TO "eleves-normalise.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EENTREE.
+
+           SELECT ESORTIE ASSIGN TO "classe.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ESORTIE.
+
+           SELECT EEXCEP ASSIGN TO "ETUDIANT-EXCEPTIONS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-EEXCEP.
+
+           SELECT ECLASSEMENT ASSIGN TO "CLASSEMENT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ECLASSEMENT.
+
+           SELECT ESTATS ASSIGN TO "STATS-MATIERES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ESTATS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     EENTREE
+              RECORDING MODE IS F.
+
+       01  ENRELEVEE.
+              05 NUMENR01 PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 IDELEVEE PIC 9(2).
+              05 FILLER PIC X(1).
+              05 NOMELEVEE PIC X(11).
+              05 FILLER  PIC X(1).
+              05 PRENOMELEVEE PIC X(9).
+              05 FILLER  PIC X(1).
+              05 AGEELEVEE PIC 9(2).
+       01  ENRMATIEREE.
+              05 NUMENR02 PIC 9(2).
+              05 FILLER  PIC X(3).
+              05 NOMMATIEREE PIC X(19).
+              05 FILLER  PIC X(1).
+              05 NOTEELEVEE PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 COEFMATIEREE PIC 9(2)V9.
+
+       FD     ESORTIE
+              RECORDING MODE IS F.
+
+       01  ENRELEVES.
+              05 NUMENRS01 PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 IDELEVES PIC 9(2).
+              05 FILLER PIC X(1).
+              05 NOMELEVES PIC X(11).
+              05 FILLER  PIC X(1).
+              05 PRENOMELEVES PIC X(9).
+              05 FILLER  PIC X(1).
+              05 AGEELEVES PIC 9(2).
+       01  ENRMATIERES.
+              05 NUMENRS02 PIC 9(2).
+              05 FILLER  PIC X(3).
+              05 NOMMATIERES PIC X(19).
+              05 FILLER  PIC X(1).
+              05 NOTEELEVES PIC 9(2).
+              05 FILLER  PIC X(1).
+              05 COEFMATIERES PIC 9(2)V9.
+       01  ENRMOYENNES.
+              05 TYPEMOYS   PIC X(4) VALUE 'MOY:'.
+              05 IDMOYS     PIC 9(2).
+              05 FILLER     PIC X(1).
+              05 MOYENNES   PIC 9(2)V99.
+       01  ESORTIE-TRAILER.
+              05 ESORTIE-TRAILER-LIB PIC X(20).
+              05 ESORTIE-TRAILER-NB  PIC ZZZZ9.
+
+       FD     EEXCEP
+              RECORDING MODE IS F.
+       01  EEXCEP-REG.
+              05 EEXCEP-ID    PIC 9(2).
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 EEXCEP-NOM-MATIERE PIC X(19).
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 EEXCEP-NOTE  PIC 9(2).
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 EEXCEP-MOTIF PIC X(30).
+       01  EEXCEP-TRAILER.
+              05 EEXCEP-TRAILER-LIB PIC X(20).
+              05 EEXCEP-TRAILER-NB  PIC ZZZZ9.
+
+       FD     ECLASSEMENT
+              RECORDING MODE IS F.
+       01  CLASSEMENT-REG.
+              05 CLASS-RANG    PIC 9(3).
+              05 FILLER        PIC X(1) VALUE SPACE.
+              05 CLASS-NUMERO  PIC 9(2).
+              05 FILLER        PIC X(1) VALUE SPACE.
+              05 CLASS-NOM     PIC X(11).
+              05 FILLER        PIC X(1) VALUE SPACE.
+              05 CLASS-PRENOM  PIC X(9).
+              05 FILLER        PIC X(1) VALUE SPACE.
+              05 CLASS-MOY     PIC 9(2)V99.
+       01  ECLASSEMENT-TRAILER.
+              05 ECLASSEMENT-TRAILER-LIB PIC X(20).
+              05 ECLASSEMENT-TRAILER-NB  PIC ZZZZ9.
+
+       FD     ESTATS
+              RECORDING MODE IS F.
+       01  STATS-REG.
+              05 STAT-NOM     PIC X(19).
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 STAT-MOY     PIC 9(2)V99.
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 STAT-MIN     PIC 9(2).
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 STAT-MAX     PIC 9(2).
+              05 FILLER       PIC X(1) VALUE SPACE.
+              05 STAT-NB      PIC 9(4).
+       01  ESTATS-TRAILER.
+              05 ESTATS-TRAILER-LIB PIC X(20).
+              05 ESTATS-TRAILER-NB  PIC ZZZZ9.
+       WORKING-STORAGE SECTION.
+
+       77  WS-STATUS-EENTREE     PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ESORTIE     PIC X(02) VALUE SPACES.
+       77  WS-STATUS-EEXCEP      PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ECLASSEMENT PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ESTATS      PIC X(02) VALUE SPACES.
+
+       01 WS-STAT-MATIERE OCCURS 3 TIMES.
+           05 WS-STAT-NOM   PIC X(19) VALUE SPACES.
+           05 WS-STAT-SOMME PIC 9(7)V9 VALUE 0.
+           05 WS-STAT-NB    PIC 9(4) VALUE 0.
+           05 WS-STAT-MIN   PIC 9(2) VALUE 99.
+           05 WS-STAT-MAX   PIC 9(2) VALUE 0.
+           05 WS-STAT-MOY   PIC 9(2)V99 VALUE 0.
+       01 K PIC 9(2) VALUE 0.
+
+       01  MAXETUDIANTS PIC 9(4) VALUE 500.
+       01 WS-NB-LUS    PIC 9(4) VALUE 0.
+       01 WS-NB-STOCKES PIC 9(4) VALUE 0.
+       01 WS-TABLEAU.
+           05 WS-INFO-ETUDIANT OCCURS 1 TO 500 TIMES
+              DEPENDING ON WS-NB-STOCKES.
+                10 WS-NUMENR PIC 9(2).
+                10 WS-NOM PIC X(11).
+                10 WS-PRENOM PIC X(9).
+                10 WS-AGE PIC 9(2).
+                10 WS-MOYENNE PIC 9(2)V99.
+                10 WS-MATIERE OCCURS 3 TIMES.
+                    15 WS-NUM-MATIERE PIC 9(2).
+                    15 WS-NOM-MATIERE PIC X(19).
+                    15 WS-NOTE PIC 9(2).
+                    15 WS-COEF PIC 9(2)V9.
+
+       01 I PIC 9(4) VALUE 0.
+       01 J PIC 99 VALUE 0.
+       01 WS-NB-ECRITS PIC 9(4) VALUE 0.
+       01 WS-NB-DROPPED PIC 9(4) VALUE 0.
+       01 WS-NB-EXCEPTIONS PIC 9(5) VALUE 0.
+       01 WS-SOMME-NOTE-COEF PIC 9(6)V9.
+       01 WS-SOMME-COEF PIC 9(4)V9.
+
+
+       PROCEDURE DIVISION.
+       OPEN INPUT EENTREE
+       IF WS-STATUS-EENTREE NOT = '00'
+           DISPLAY 'eleves.txt non disponible - code statut '
+               WS-STATUS-EENTREE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       OPEN OUTPUT ESORTIE
+       OPEN OUTPUT EEXCEP
+       OPEN OUTPUT ECLASSEMENT
+       OPEN OUTPUT ESTATS
+
+       PERFORM UNTIL WS-STATUS-EENTREE NOT = '00'
+           READ EENTREE AT END CONTINUE
+                       NOT AT END
+               IF NUMENR01 = 01
+                   IF I < MAXETUDIANTS
+                       ADD 1 TO I
+                       ADD 1 TO WS-NB-LUS
+                       MOVE 0 TO J
+                       MOVE IDELEVEE TO WS-NUMENR(I)
+                       MOVE NOMELEVEE TO WS-NOM(I)
+                       MOVE PRENOMELEVEE TO WS-PRENOM(I)
+                       MOVE AGEELEVEE TO WS-AGE(I)
+                   ELSE
+                       ADD 1 TO WS-NB-LUS
+                       ADD 1 TO WS-NB-DROPPED
+                       DISPLAY 'eleves.txt : capacite de '
+                           MAXETUDIANTS ' etudiants atteinte, '
+                           NOMELEVEE ' ' PRENOMELEVEE ' ignore(e)'
+                   END-IF
+               ELSE IF NUMENR02 = 02
+                   IF I > 0 AND J < 3
+                       ADD 1 TO J
+                       MOVE NOMMATIEREE TO WS-NOM-MATIERE(I, J)
+                       MOVE COEFMATIEREE TO WS-COEF(I, J)
+                       IF NOTEELEVEE >= 0 AND NOTEELEVEE <= 20
+                           MOVE NOTEELEVEE TO WS-NOTE(I, J)
+                       ELSE
+                           ADD 1 TO WS-NB-EXCEPTIONS
+                           MOVE SPACES TO EEXCEP-REG
+                           MOVE WS-NUMENR(I) TO EEXCEP-ID
+                           MOVE NOMMATIEREE TO EEXCEP-NOM-MATIERE
+                           MOVE NOTEELEVEE TO EEXCEP-NOTE
+                           MOVE 'Note hors plage 0-20' TO EEXCEP-MOTIF
+                           WRITE EEXCEP-REG
+                           MOVE 0 TO WS-NOTE(I, J)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       END-PERFORM
+
+       MOVE I TO WS-NB-STOCKES
+
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB-STOCKES
+           MOVE SPACES TO ENRELEVES
+           MOVE 1 TO NUMENRS01
+           MOVE WS-NUMENR(I) TO IDELEVES
+           MOVE WS-NOM(I) TO NOMELEVES
+           MOVE WS-PRENOM(I) TO PRENOMELEVES
+           MOVE WS-AGE(I) TO AGEELEVES
+           WRITE ENRELEVES
+           ADD 1 TO WS-NB-ECRITS
+           MOVE 0 TO WS-SOMME-NOTE-COEF
+           MOVE 0 TO WS-SOMME-COEF
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+               MOVE SPACES TO ENRMATIERES
+               MOVE 2 TO NUMENRS02
+               MOVE WS-NOM-MATIERE(I, J) TO NOMMATIERES
+               MOVE WS-NOTE(I, J) TO NOTEELEVES
+               MOVE WS-COEF(I, J) TO COEFMATIERES
+               WRITE ENRMATIERES
+               COMPUTE WS-SOMME-NOTE-COEF = WS-SOMME-NOTE-COEF
+                   + (WS-NOTE(I, J) * WS-COEF(I, J))
+               ADD WS-COEF(I, J) TO WS-SOMME-COEF
+               MOVE WS-NOM-MATIERE(I, J) TO WS-STAT-NOM(J)
+               ADD 1 TO WS-STAT-NB(J)
+               ADD WS-NOTE(I, J) TO WS-STAT-SOMME(J)
+               IF WS-NOTE(I, J) < WS-STAT-MIN(J)
+                   MOVE WS-NOTE(I, J) TO WS-STAT-MIN(J)
+               END-IF
+               IF WS-NOTE(I, J) > WS-STAT-MAX(J)
+                   MOVE WS-NOTE(I, J) TO WS-STAT-MAX(J)
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO ENRMOYENNES
+           MOVE 'MOY:' TO TYPEMOYS
+           MOVE WS-NUMENR(I) TO IDMOYS
+           IF WS-SOMME-COEF > 0
+               COMPUTE MOYENNES ROUNDED =
+                   WS-SOMME-NOTE-COEF / WS-SOMME-COEF
+           ELSE
+               MOVE 0 TO MOYENNES
+           END-IF
+           MOVE MOYENNES TO WS-MOYENNE(I)
+           WRITE ENRMOYENNES
+       END-PERFORM
+
+       SORT WS-INFO-ETUDIANT ON DESCENDING KEY WS-MOYENNE
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB-STOCKES
+           MOVE SPACES TO CLASSEMENT-REG
+           MOVE I TO CLASS-RANG
+           MOVE WS-NUMENR(I) TO CLASS-NUMERO
+           MOVE WS-NOM(I) TO CLASS-NOM
+           MOVE WS-PRENOM(I) TO CLASS-PRENOM
+           MOVE WS-MOYENNE(I) TO CLASS-MOY
+           WRITE CLASSEMENT-REG
+       END-PERFORM
+
+       PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+           IF WS-STAT-NB(K) > 0
+               COMPUTE WS-STAT-MOY(K) ROUNDED =
+                   WS-STAT-SOMME(K) / WS-STAT-NB(K)
+               MOVE SPACES TO STATS-REG
+               MOVE WS-STAT-NOM(K) TO STAT-NOM
+               MOVE WS-STAT-MOY(K) TO STAT-MOY
+               MOVE WS-STAT-MIN(K) TO STAT-MIN
+               MOVE WS-STAT-MAX(K) TO STAT-MAX
+               MOVE WS-STAT-NB(K) TO STAT-NB
+               WRITE STATS-REG
+           END-IF
+       END-PERFORM
+
+       CLOSE EENTREE
+
+       MOVE SPACES TO ESORTIE-TRAILER
+       MOVE 'TOTAL ETUDIANTS : ' TO ESORTIE-TRAILER-LIB
+       MOVE WS-NB-ECRITS TO ESORTIE-TRAILER-NB
+       WRITE ESORTIE-TRAILER
+       CLOSE ESORTIE
+
+       MOVE SPACES TO EEXCEP-TRAILER
+       MOVE 'TOTAL EXCEPTIONS : ' TO EEXCEP-TRAILER-LIB
+       MOVE WS-NB-EXCEPTIONS TO EEXCEP-TRAILER-NB
+       WRITE EEXCEP-TRAILER
+       CLOSE EEXCEP
+
+       MOVE SPACES TO ECLASSEMENT-TRAILER
+       MOVE 'TOTAL CLASSEMENT : ' TO ECLASSEMENT-TRAILER-LIB
+       MOVE WS-NB-STOCKES TO ECLASSEMENT-TRAILER-NB
+       WRITE ECLASSEMENT-TRAILER
+       CLOSE ECLASSEMENT
+
+       MOVE SPACES TO ESTATS-TRAILER
+       MOVE 'TOTAL MATIERES : ' TO ESTATS-TRAILER-LIB
+       MOVE 3 TO ESTATS-TRAILER-NB
+       WRITE ESTATS-TRAILER
+       CLOSE ESTATS
+       COMPUTE WS-NB-DROPPED = WS-NB-LUS - WS-NB-ECRITS
+       DISPLAY 'etudiants lus: ' WS-NB-LUS
+           ', etudiants ecrits: ' WS-NB-ECRITS
+           ', ecartes: ' WS-NB-DROPPED
+       DISPLAY 'notes hors plage rejetees: ' WS-NB-EXCEPTIONS
+           ' (voir ETUDIANT-EXCEPTIONS.txt)'
+       DISPLAY 'records read: ' WS-NB-LUS
+           ', records written: ' WS-NB-ECRITS
+           ', exceptions: ' WS-NB-EXCEPTIONS
+       STOP RUN.
