@@ -0,0 +1,10 @@
+      * Shared in-memory department/region table, loaded at startup
+      * from DEPARTEMENTS.txt by every program that needs to resolve
+      * a department code to its name and region.
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 101 TIMES
+                             INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-CODE PIC X(3).
+               10 WS-DEPT-NOM PIC X(23).
+               10 WS-DEPT-REGION PIC X(26).
+       01 WS-NB-DEPT-CHARGES PIC 9(5) VALUE 0.
