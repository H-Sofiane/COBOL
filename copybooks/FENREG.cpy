@@ -0,0 +1,15 @@
+      * Shared layout for a policy record as extracted to ASSURANCES.txt.
+       01 FENREG.
+              05 MUNA PIC 9(8).
+              05 FILLER PIC X(1).
+              05 IDENTIFIANT PIC X(14).
+              05 FILLER PIC X(1).
+              05 LIBELLE-COMMERCIAL-SE PIC X(101).
+              05 FILLER PIC X(1).
+              05 ETAT PIC x(10).
+              05 FILLER PIC X(1).
+              05 DEBUT-EFFET-SE PIC X(8).
+              05 FILLER PIC X(1).
+              05 FIN-EFFET-SE PIC X(8).
+              05 FILLER PIC X(1).
+              05 MONTANT PIC 9(5)V9(9).
