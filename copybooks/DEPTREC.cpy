@@ -0,0 +1,6 @@
+      * Shared layout for one line of the external department/region
+      * reference file (DEPARTEMENTS.txt).
+       01 DEPT-FILE-REG.
+              05 DEPT-FILE-CODE PIC X(3).
+              05 DEPT-FILE-NOM PIC X(23).
+              05 DEPT-FILE-REGION PIC X(26).
