@@ -1,18 +1,31 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BASES.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(10).
-       01 WS-AGE PIC 9(2).
-       PROCEDURE DIVISION.
-           DISPLAY 'Quel est votre prÃ©nom ?'.
-           ACCEPT WS-NAME.
-           DISPLAY 'Quel age avez-vous ?'.
-           ACCEPT WS-AGE.
-           DISPLAY 'Bonjour ' WS-NAME.
-           IF WS-AGE >= 18
-              DISPLAY 'Vous etes majeur'
-           ELSE
-              DISPLAY 'Vous etes mineur'.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASES.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NAME PIC A(10).
+       01 WS-AGE PIC 9(2).
+       01 WS-AGE-VALIDE PIC X(1) VALUE 'N'.
+           88 WS-AGE-EST-VALIDE VALUE 'Y'.
+       PROCEDURE DIVISION.
+           DISPLAY 'Quel est votre prÃ©nom ?'.
+           ACCEPT WS-NAME.
+
+           PERFORM UNTIL WS-AGE-EST-VALIDE
+               DISPLAY 'Quel age avez-vous ?'
+               ACCEPT WS-AGE
+               MOVE 'N' TO WS-AGE-VALIDE
+               IF WS-AGE >= 1 AND WS-AGE <= 99
+                   MOVE 'Y' TO WS-AGE-VALIDE
+               ELSE
+                   DISPLAY 'Age invalide, saisir une valeur entre 1 et '
+                       '99'
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'Bonjour ' WS-NAME.
+           IF WS-AGE >= 18
+              DISPLAY 'Vous etes majeur'
+           ELSE
+              DISPLAY 'Vous etes mineur'.
+           STOP RUN.
