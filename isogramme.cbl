@@ -1,30 +1,153 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ISOGRAM.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PHRASE PIC X(60).
-       01 WS-RESULT PIC 99.
-       01 LETTERS       PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
-       01 LETTER-INDEX  PIC 99.
-       01 LETTER-COUNT PIC 99.
-       PROCEDURE DIVISION.
-       ISOGRAM.
-           DISPLAY "Saisir un mot ou une phrase: "
-           ACCEPT WS-PHRASE
-           MOVE 1 TO WS-RESULT 
-           MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE
-           PERFORM VARYING LETTER-INDEX FROM 1 BY 1
-            UNTIL LETTER-INDEX > 26 OR WS-RESULT EQUAL 0
-                   MOVE 0 to LETTER-COUNT
-                   INSPECT WS-PHRASE TALLYING LETTER-COUNT 
-                    FOR ALL LETTERS(LETTER-INDEX:1)
-                   IF LETTER-COUNT > 1                 
-                    MOVE 0 TO WS-RESULT
-           END-PERFORM.
-           IF LETTER-COUNT > 1
-                    DISPLAY "Ce n'est pas un isogramme"                   
-                    MOVE 0 TO WS-RESULT
-                   ELSE
-                    DISPLAY "C'est un isogramme".
-       END-ISOGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOGRAM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FMOTS ASSIGN TO "ISOGRAM-WORDS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FMOTS.
+
+           SELECT FRESULTATS ASSIGN TO "ISOGRAM-RESULTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FRESULTATS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FMOTS
+              RECORDING MODE IS F.
+       01  FMOTS-REG PIC X(60).
+
+       FD     FRESULTATS
+              RECORDING MODE IS F.
+       01  FRESULTATS-REG.
+              05 FRES-MOT      PIC X(60).
+              05 FILLER        PIC X(2) VALUE ': '.
+              05 FRES-VERDICT  PIC X(20).
+              05 FILLER        PIC X(1) VALUE SPACE.
+              05 FRES-LETTRES  PIC X(26).
+       01  FRESULTATS-TRAILER.
+              05 FRESULTATS-TRAILER-LIB PIC X(20).
+              05 FRESULTATS-TRAILER-NB  PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-FMOTS      PIC X(02) VALUE SPACES.
+       77  WS-STATUS-FRESULTATS PIC X(02) VALUE SPACES.
+
+       01 WS-MODE PIC 9(1).
+       01 WS-PHRASE PIC X(60).
+       01 WS-MOT-COURANT PIC X(60).
+       01 WS-PTR PIC 9(3) VALUE 1.
+       01 WS-LONGUEUR PIC 9(3).
+       01 WS-RESULT PIC 99.
+       01 LETTERS       PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+       01 LETTER-INDEX  PIC 99.
+       01 LETTER-COUNT PIC 99.
+       01 WS-LETTRES-REPETEES PIC X(26).
+       01 WS-NB-REPETEES PIC 99.
+       01 WS-NB-MOTS-TRAITES PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       ISOGRAM.
+           DISPLAY "1 - Verifier chaque mot d'une phrase saisie"
+           DISPLAY "2 - Verifier un mot par ligne (ISOGRAM-WORDS.txt)"
+           DISPLAY "3 - Verifier une phrase saisie dans son ensemble"
+           ACCEPT WS-MODE
+
+           IF WS-MODE = 2
+               PERFORM VERIFICATION-BATCH
+           ELSE
+               IF WS-MODE = 3
+                   PERFORM VERIFICATION-PHRASE-ENTIERE
+               ELSE
+                   DISPLAY "Saisir un mot ou une phrase: "
+                   ACCEPT WS-PHRASE
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PHRASE))
+                       TO WS-LONGUEUR
+                   MOVE 1 TO WS-PTR
+                   PERFORM UNTIL WS-PTR > WS-LONGUEUR
+                       MOVE SPACES TO WS-MOT-COURANT
+                       UNSTRING WS-PHRASE DELIMITED BY ALL SPACE
+                           INTO WS-MOT-COURANT
+                           WITH POINTER WS-PTR
+                       IF WS-MOT-COURANT NOT = SPACES
+                           PERFORM VERIFIER-MOT
+                           IF WS-NB-REPETEES > 0
+                               DISPLAY WS-MOT-COURANT
+                                   " n'est pas un isogramme, lettres"
+                                   " repetees: " WS-LETTRES-REPETEES
+                           ELSE
+                               DISPLAY WS-MOT-COURANT
+                                   " est un isogramme"
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       VERIFIER-MOT.
+           MOVE 0 TO WS-NB-REPETEES
+           MOVE SPACES TO WS-LETTRES-REPETEES
+           MOVE FUNCTION LOWER-CASE(WS-MOT-COURANT) TO WS-MOT-COURANT
+           PERFORM VARYING LETTER-INDEX FROM 1 BY 1
+               UNTIL LETTER-INDEX > 26
+               MOVE 0 TO LETTER-COUNT
+               INSPECT WS-MOT-COURANT TALLYING LETTER-COUNT
+                   FOR ALL LETTERS(LETTER-INDEX:1)
+               IF LETTER-COUNT > 1
+                   ADD 1 TO WS-NB-REPETEES
+                   MOVE LETTERS(LETTER-INDEX:1)
+                       TO WS-LETTRES-REPETEES(WS-NB-REPETEES:1)
+               END-IF
+           END-PERFORM.
+
+       VERIFICATION-PHRASE-ENTIERE.
+           DISPLAY "Saisir un mot ou une phrase: "
+           ACCEPT WS-PHRASE
+           MOVE WS-PHRASE TO WS-MOT-COURANT
+           PERFORM VERIFIER-MOT
+           IF WS-NB-REPETEES > 0
+               DISPLAY WS-PHRASE
+                   " n'est pas un isogramme, lettres"
+                   " repetees: " WS-LETTRES-REPETEES
+           ELSE
+               DISPLAY WS-PHRASE " est un isogramme"
+           END-IF.
+
+       VERIFICATION-BATCH.
+           OPEN INPUT FMOTS
+           IF WS-STATUS-FMOTS NOT = '00'
+               DISPLAY 'ISOGRAM-WORDS.txt indisponible - code statut '
+                   WS-STATUS-FMOTS
+           ELSE
+               OPEN OUTPUT FRESULTATS
+               PERFORM UNTIL WS-STATUS-FMOTS NOT = '00'
+                   READ FMOTS
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE FMOTS-REG TO WS-MOT-COURANT
+                       PERFORM VERIFIER-MOT
+                       MOVE SPACES TO FRESULTATS-REG
+                       MOVE WS-MOT-COURANT TO FRES-MOT
+                       MOVE WS-LETTRES-REPETEES TO FRES-LETTRES
+                       IF WS-NB-REPETEES > 0
+                           MOVE "PAS ISOGRAMME" TO FRES-VERDICT
+                       ELSE
+                           MOVE "ISOGRAMME" TO FRES-VERDICT
+                       END-IF
+                       WRITE FRESULTATS-REG
+                       ADD 1 TO WS-NB-MOTS-TRAITES
+                   END-READ
+               END-PERFORM
+               CLOSE FMOTS
+
+               MOVE SPACES TO FRESULTATS-TRAILER
+               MOVE 'TOTAL MOTS : ' TO FRESULTATS-TRAILER-LIB
+               MOVE WS-NB-MOTS-TRAITES TO FRESULTATS-TRAILER-NB
+               WRITE FRESULTATS-TRAILER
+               CLOSE FRESULTATS
+               DISPLAY "Resultats ecrits dans ISOGRAM-RESULTS.txt"
+           END-IF.
+       END-ISOGRAM.
