@@ -6,126 +6,324 @@
            decimal-point is comma.
 
        input-output section.
-         
+
        file-control.
-       
+
            select IFILE assign to 'ELEVESB.txt'
-           organization IS LINE sequential 
+           organization IS LINE sequential
            ACCESS mode IS sequential
            FILE status IS WS-STATUS-EENTREE.
-     
+
            select OFILE assign to 'classe.txt'
-           organization IS LINE sequential 
+           organization IS LINE sequential
            ACCESS mode IS sequential
            FILE status IS WS-STATUS-ESORTIE.
 
+           select EXCEPFILE assign to 'ELEVES-EXCEPTIONS.txt'
+           organization IS LINE sequential
+           ACCESS mode IS sequential
+           FILE status IS WS-STATUS-EXCEP.
+
+           select CLASSFILE assign to 'CLASSEMENT.txt'
+           organization IS LINE sequential
+           ACCESS mode IS sequential
+           FILE status IS WS-STATUS-CLASS.
+
+           select STATSFILE assign to 'STATS-MATIERES.txt'
+           organization IS LINE sequential
+           ACCESS mode IS sequential
+           FILE status IS WS-STATUS-STATS.
+
        Data Division.
        FILE SECTION.
        FD  IFILE
-       
+
            recording MODE IS F.
        01  IELEVEENR.
            05 numero pic 9(2).
            05 nom    pic x(25).
            05 prenom pic x(25).
            05 age    pic 9(2).
-       01  IMATIEREENR. 
+       01  IMATIEREENR.
            05 numeromat pic 9(2).
            05 nommat pic x(30).
            05 coefmat pic X(4).
            05 notemat pic X(5).
-           
 
-       FD  OFILE           
+
+       FD  OFILE
            recording MODE IS F.
        01  OELEVEENR.
            05 numeros pic 9(2).
            05 noms    pic x(25).
            05 prenoms pic x(25).
            05 ages    pic 9(2).
-       01  OMATIEREENR. 
+       01  OMATIEREENR.
            05 numeromats pic 9(2).
            05 nommats pic x(30).
            05 coefmats pic X(4).
            05 notemats pic 9(5).
-           
+       01  OMOYENNEENR.
+           05 typemoy    pic x(4) VALUE 'MOY:'.
+           05 numeromoy  pic 9(2).
+           05 FILLER     pic x(1).
+           05 moyennemoy pic 9(2)V99.
+       01  OTRAILERENR.
+           05 otrailer-lib   pic x(20).
+           05 otrailer-nb    pic ZZZZ9.
+
+       FD  EXCEPFILE
+           recording MODE IS F.
+       01  EXCEPENR.
+           05 excep-numero    pic 9(2).
+           05 FILLER          pic x(1) VALUE SPACE.
+           05 excep-nommat    pic x(30).
+           05 FILLER          pic x(1) VALUE SPACE.
+           05 excep-notemat   pic x(5).
+           05 FILLER          pic x(1) VALUE SPACE.
+           05 excep-motif     pic x(30).
+       01  EXCEPTRAILER.
+           05 exceptrailer-lib pic x(20).
+           05 exceptrailer-nb  pic ZZZZ9.
+
+       FD  CLASSFILE
+           recording MODE IS F.
+       01  CLASSENR.
+           05 class-rang     pic 9(3).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 class-numero   pic 9(2).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 class-nom      pic x(25).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 class-prenom   pic x(25).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 class-moyenne  pic 9(2)V99.
+       01  CLASSTRAILER.
+           05 classtrailer-lib pic x(20).
+           05 classtrailer-nb  pic ZZZZ9.
+
+       FD  STATSFILE
+           recording MODE IS F.
+       01  STATSENR.
+           05 stat-nommat    pic x(30).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 stat-moyenne   pic 9(2)V99.
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 stat-min       pic 9(2).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 stat-max       pic 9(2).
+           05 FILLER         pic x(1) VALUE SPACE.
+           05 stat-nb        pic 9(4).
+       01  STATSTRAILER.
+           05 statstrailer-lib pic x(20).
+           05 statstrailer-nb  pic ZZZZ9.
+
 
-           
        Working-Storage Section.
        01  WS-STATUS-EENTREE pic x(2).
        01  WS-STATUS-ESORTIE pic x(2).
-       01  I PIC 99 VALUE 0.
+       01  WS-STATUS-EXCEP   pic x(2).
+       01  WS-STATUS-CLASS   pic x(2).
+       01  WS-STATUS-STATS   pic x(2).
+       01  WS-STAT-MATIERE occurs 6 times.
+           05 ws-stat-nommat pic x(30) VALUE SPACES.
+           05 ws-stat-somme  pic 9(7)V9 VALUE 0.
+           05 ws-stat-nb     pic 9(4) VALUE 0.
+           05 ws-stat-min    pic 9(2) VALUE 99.
+           05 ws-stat-max    pic 9(2) VALUE 0.
+           05 ws-stat-moy    pic 9(2)V99 VALUE 0.
+       01  K pic 9(2) VALUE 0.
+       01  MAXELEVES       PIC 9(4) VALUE 200.
+       01  I PIC 9(4) VALUE 0.
        01  J PIC 99 value 0.
+       01  WS-NB-ELEVES-LUS     PIC 9(4) VALUE 0.
+       01  WS-NB-ELEVES-STOCKES PIC 9(4) VALUE 0.
+       01  WS-NB-ELEVES-ECRITS  PIC 9(4) VALUE 0.
+       01  WS-NB-ELEVES-DROPPED PIC 9(4) VALUE 0.
+       01  WS-NB-EXCEPTIONS     PIC 9(5) VALUE 0.
+       01  WS-SOMME-NOTE-COEF PIC 9(6)V99.
+       01  WS-SOMME-COEF PIC 9(4)V99.
        01  ws-double.
-           03 ws-nbr-eleves occurs 8 times.
+           03 ws-nbr-eleves occurs 1 to 200 times
+              depending on WS-NB-ELEVES-STOCKES.
                07 ws-numero pic 9(2).
-               07 ws-nom pic x(25). 
+               07 ws-nom pic x(25).
                07 ws-prenom pic x(25).
                07 ws-age pic 9(2).
+               07 ws-moyenne pic 9(2)V99.
                07 ws-matiere occurs 6.
                   09 ws-numeromat pic 9(2).
                   09 ws-nommat pic x(30).
                   09 ws-coefmat pic X(4).
+                  09 ws-coefmat-num pic 9(2)V99.
                   09 ws-notemat pic 9(5).
-                  
-         
-              
-          
 
 
        Procedure Division.
        open INPUT  IFILE
+       IF WS-STATUS-EENTREE NOT = '00'
+           DISPLAY 'ELEVESB.txt non disponible - code statut '
+               WS-STATUS-EENTREE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
        open  OUTPUT OFILE
-           
+       open  OUTPUT EXCEPFILE
+       open  OUTPUT CLASSFILE
+       open  OUTPUT STATSFILE
+
            perform  until WS-STATUS-EENTREE not = '00'
-              
+
                READ IFILE
                At END continue
                  NOT AT END
-                   IF numero = 01 THEN 
-                    ADD 1 TO I
-                    MOVE 0 TO J
-                    MOVE nom TO ws-nom(I)
-                    MOVE PRENOM TO ws-prenom(I)
-                    MOVE AGE TO ws-age(I)
-
-                    ELSE IF numeromat = 02 THEN 
-                    ADD 1 TO J
-                    MOVE nommat TO ws-nommat(I, J)
-                    MOVE notemat TO ws-notemat(I, J)
-                    MOVE coefmat TO ws-coefmat(I, J)   
+                   IF numero = 01 THEN
+                    IF I < MAXELEVES
+                        ADD 1 TO I
+                        ADD 1 TO WS-NB-ELEVES-LUS
+                        MOVE 0 TO J
+                        MOVE nom TO ws-nom(I)
+                        MOVE PRENOM TO ws-prenom(I)
+                        MOVE AGE TO ws-age(I)
+                    ELSE
+                        ADD 1 TO WS-NB-ELEVES-LUS
+                        ADD 1 TO WS-NB-ELEVES-DROPPED
+                        DISPLAY 'ELEVESB.txt : capacite de '
+                            MAXELEVES ' eleves atteinte, '
+                            nom ' ' prenom ' ignore(e)'
+                    END-IF
+
+                    ELSE IF numeromat = 02 THEN
+                    IF I > 0 AND J < 6
+                        ADD 1 TO J
+                        MOVE nommat TO ws-nommat(I, J)
+                        MOVE coefmat TO ws-coefmat(I, J)
+                        IF notemat IS NUMERIC
+                           AND FUNCTION NUMVAL(notemat) >= 0
+                           AND FUNCTION NUMVAL(notemat) <= 20
+                            MOVE notemat TO ws-notemat(I, J)
+                        ELSE
+                            ADD 1 TO WS-NB-EXCEPTIONS
+                            MOVE SPACES TO EXCEPENR
+                            MOVE ws-numero(I) TO excep-numero
+                            MOVE nommat TO excep-nommat
+                            MOVE notemat TO excep-notemat
+                            MOVE 'Note hors plage 0-20' TO excep-motif
+                            WRITE EXCEPENR
+                            MOVE 0 TO ws-notemat(I, J)
+                        END-IF
+                        IF coefmat IS NUMERIC
+                            MOVE FUNCTION NUMVAL(coefmat)
+                                TO ws-coefmat-num(I, J)
+                        ELSE
+                            MOVE 0 TO ws-coefmat-num(I, J)
+                        END-IF
+                    END-IF
                           end-if
                    end-if
             end-perform
 
-           perform VARYING I FROM 1 BY 1 UNTIL I > 8
-                  move WS-nom (I) TO noms 
+           MOVE I TO WS-NB-ELEVES-STOCKES
+
+           perform VARYING I FROM 1 BY 1 UNTIL I > WS-NB-ELEVES-STOCKES
+                  move ws-numero (I) TO numeros
+                  move WS-nom (I) TO noms
                   MOVE WS-PRENOM (I) TO prenoms
                   MOVE WS-AGE (I) TO ages
                   write  OELEVEENR
+                  ADD 1 TO WS-NB-ELEVES-ECRITS
+                  MOVE 0 TO WS-SOMME-NOTE-COEF
+                  MOVE 0 TO WS-SOMME-COEF
                   PERFORM VARYING J FROM 1 BY 1 UNTIL j > 6
+                       move J TO numeromats
                        move  WS-nommat (I, J) TO  nommats
                        move WS-notemat(I, J) TO notemats
                        move WS-coefmat (I, J) TO coefmats
-                       write  OELEVEENR
+                       write  OMATIEREENR
+                       COMPUTE WS-SOMME-NOTE-COEF = WS-SOMME-NOTE-COEF
+                           + (WS-notemat(I, J) * ws-coefmat-num(I, J))
+                       ADD ws-coefmat-num(I, J) TO WS-SOMME-COEF
+                       MOVE ws-nommat(I, J) TO ws-stat-nommat(J)
+                       ADD 1 TO ws-stat-nb(J)
+                       ADD ws-notemat(I, J) TO ws-stat-somme(J)
+                       IF ws-notemat(I, J) < ws-stat-min(J)
+                           MOVE ws-notemat(I, J) TO ws-stat-min(J)
+                       END-IF
+                       IF ws-notemat(I, J) > ws-stat-max(J)
+                           MOVE ws-notemat(I, J) TO ws-stat-max(J)
+                       END-IF
                   end-perform
+                  MOVE SPACES TO OMOYENNEENR
+                  MOVE 'MOY:' TO typemoy
+                  MOVE I TO numeromoy
+                  IF WS-SOMME-COEF > 0
+                      COMPUTE moyennemoy ROUNDED =
+                          WS-SOMME-NOTE-COEF / WS-SOMME-COEF
+                  ELSE
+                      MOVE 0 TO moyennemoy
+                  END-IF
+                  MOVE moyennemoy TO ws-moyenne(I)
+                  WRITE OMOYENNEENR
                end-perform
-           close IFILE 
-           close OFILE
-           STOP RUN.
-
-
-
-
-
-
-
-
-
 
+           SORT ws-nbr-eleves ON DESCENDING KEY ws-moyenne
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NB-ELEVES-STOCKES
+               MOVE SPACES TO CLASSENR
+               MOVE I TO class-rang
+               MOVE I TO class-numero
+               MOVE ws-nom(I) TO class-nom
+               MOVE ws-prenom(I) TO class-prenom
+               MOVE ws-moyenne(I) TO class-moyenne
+               WRITE CLASSENR
+           END-PERFORM
 
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 6
+               IF ws-stat-nb(K) > 0
+                   COMPUTE ws-stat-moy(K) ROUNDED =
+                       ws-stat-somme(K) / ws-stat-nb(K)
+                   MOVE SPACES TO STATSENR
+                   MOVE ws-stat-nommat(K) TO stat-nommat
+                   MOVE ws-stat-moy(K) TO stat-moyenne
+                   MOVE ws-stat-min(K) TO stat-min
+                   MOVE ws-stat-max(K) TO stat-max
+                   MOVE ws-stat-nb(K) TO stat-nb
+                   WRITE STATSENR
+               END-IF
+           END-PERFORM
 
+           close IFILE
 
+           MOVE SPACES TO OTRAILERENR
+           MOVE 'TOTAL ELEVES : ' TO otrailer-lib
+           MOVE WS-NB-ELEVES-ECRITS TO otrailer-nb
+           WRITE OTRAILERENR
+           close OFILE
 
+           MOVE SPACES TO EXCEPTRAILER
+           MOVE 'TOTAL EXCEPTIONS : ' TO exceptrailer-lib
+           MOVE WS-NB-EXCEPTIONS TO exceptrailer-nb
+           WRITE EXCEPTRAILER
+           close EXCEPFILE
 
+           MOVE SPACES TO CLASSTRAILER
+           MOVE 'TOTAL CLASSEMENT : ' TO classtrailer-lib
+           MOVE WS-NB-ELEVES-STOCKES TO classtrailer-nb
+           WRITE CLASSTRAILER
+           close CLASSFILE
 
+           MOVE SPACES TO STATSTRAILER
+           MOVE 'TOTAL MATIERES : ' TO statstrailer-lib
+           MOVE 6 TO statstrailer-nb
+           WRITE STATSTRAILER
+           close STATSFILE
+           COMPUTE WS-NB-ELEVES-DROPPED =
+               WS-NB-ELEVES-LUS - WS-NB-ELEVES-ECRITS
+           DISPLAY 'eleves lus: ' WS-NB-ELEVES-LUS
+               ', eleves ecrits: ' WS-NB-ELEVES-ECRITS
+               ', ecartes: ' WS-NB-ELEVES-DROPPED
+           DISPLAY 'notes hors plage rejetees: ' WS-NB-EXCEPTIONS
+               ' (voir ELEVES-EXCEPTIONS.txt)'
+           DISPLAY 'records read: ' WS-NB-ELEVES-LUS
+               ', records written: ' WS-NB-ELEVES-ECRITS
+               ', exceptions: ' WS-NB-EXCEPTIONS
+           STOP RUN.
