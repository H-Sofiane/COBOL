@@ -6,62 +6,274 @@
        FILE-CONTROL.
            SELECT FENTREE ASSIGN TO "ASSURANCES.txt"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL 
+           ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS-FENTREE.
+
+           SELECT FEXCEP ASSIGN TO "ASSUR-EXCEPTIONS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FEXCEP.
+
+           SELECT FRENOUV ASSIGN TO "RENOUVELLEMENTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FRENOUV.
+
+           SELECT FDATEREJ ASSIGN TO "ASSUR-DATES-REJETS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FDATEREJ.
+
+           SELECT FEXPOSITION ASSIGN TO "ASSUR-EXPOSITION.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FEXPOSITION.
        DATA DIVISION.
-       FILE SECTION.       
+       FILE SECTION.
        FD     FENTREE
               RECORDING MODE IS F.
-       01 FENREG.
-              05 MUNA PIC 9(8).
-              05 FILLER PIC X(1).
-              05 IDENTIFIANT PIC X(14).
-              05 FILLER PIC X(1).
-              05 LIBELLE-COMMERCIAL-SE PIC X(101).
-              05 FILLER PIC X(1).
-              05 ETAT PIC x(10).
-              05 FILLER PIC X(1).
-              05 DEBUT-EFFET-SE PIC X(8).
-              05 FILLER PIC X(1).
-              05 FIN-EFFET-SE PIC X(8).
-              05 FILLER PIC X(1).
-              05 MONTANT PIC 9(5)V9(9).    
+       COPY FENREG.
+
+       FD     FEXCEP
+              RECORDING MODE IS F.
+       01 FEXCEP-REG.
+              05 FEXCEP-MUNA PIC 9(8).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FEXCEP-ETAT PIC X(10).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FEXCEP-MOTIF PIC X(30).
+       01 FEXCEP-TRAILER.
+              05 FEXCEP-TRAILER-LIB PIC X(20).
+              05 FEXCEP-TRAILER-NB  PIC ZZZZZZ9.
+
+       FD     FRENOUV
+              RECORDING MODE IS F.
+       01 FRENOUV-REG.
+              05 FRENOUV-MUNA PIC 9(8).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FRENOUV-IDENTIFIANT PIC X(14).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FRENOUV-FIN-EFFET PIC X(8).
+       01 FRENOUV-TRAILER.
+              05 FRENOUV-TRAILER-LIB PIC X(20).
+              05 FRENOUV-TRAILER-NB  PIC ZZZZZZ9.
+
+       FD     FDATEREJ
+              RECORDING MODE IS F.
+       01 FDATEREJ-REG.
+              05 FDATEREJ-MUNA PIC 9(8).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FDATEREJ-IDENTIFIANT PIC X(14).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FDATEREJ-CHAMP PIC X(14).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FDATEREJ-VALEUR PIC X(8).
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 FDATEREJ-MOTIF PIC X(30).
+       01 FDATEREJ-TRAILER.
+              05 FDATEREJ-TRAILER-LIB PIC X(20).
+              05 FDATEREJ-TRAILER-NB  PIC ZZZZZZ9.
+
+       FD     FEXPOSITION
+              RECORDING MODE IS F.
+       01 FEXPOSITION-REG.
+              05 FEXPOSITION-LIB     PIC X(20).
+              05 FEXPOSITION-MONTANT PIC 9(9)V9(9).
+
        WORKING-STORAGE SECTION.
+       77 WS-STATUS-FDATEREJ PIC X(02) VALUE SPACES.
+       01 WS-NB-REJETS-DATE PIC 9(7) VALUE 0.
+       01 WS-DATE-CHECK.
+           05 WS-DATE-YYYY PIC 9(4).
+           05 WS-DATE-MM PIC 9(2).
+           05 WS-DATE-DD PIC 9(2).
+       01 WS-DEBUT-VALIDE PIC X VALUE 'N'.
+           88 WS-DEBUT-EST-VALIDE VALUE 'Y'.
+       01 WS-FIN-VALIDE PIC X VALUE 'N'.
+           88 WS-FIN-EST-VALIDE VALUE 'Y'.
+       77 WS-STATUS-FRENOUV PIC X(02) VALUE SPACES.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYYMMDD PIC 9(8).
+           05 FILLER PIC X(14).
+       01 WS-RUN-DATE-INT PIC 9(9).
+       01 WS-FIN-DATE-NUM PIC 9(8).
+       01 WS-FIN-DATE-INT PIC 9(9).
+       01 WS-JOURS-RESTANTS PIC S9(9).
+       01 MAXRENOUV PIC 9(7) VALUE 0.
+       77 WS-STATUS-FEXCEP PIC X(02) VALUE SPACES.
+       01 MAXINCONNU PIC 9(7) VALUE 0.
        77 WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
-       01 LineCounter    PIC 9(3) VALUE 0.
-       01 MaxLines       PIC 9(3) VALUE 100.
+       01 WS-EOF-FENTREE PIC X VALUE 'N'.
+           88 WS-EOF-REACHED VALUE 'Y'.
+       01 LineCounter    PIC 9(7) VALUE 0.
        01 WS-ETATS.
            05 WS-ETAT PIC X(5).
               88 WS-ACTIF VALUE 'Actif'.
               88 WS-RESILIE VALUE 'Resil'.
               88 WS-SUPENDU VALUE 'Supen'.
-       01 MAXACTIF PIC 9(2) VALUE 0.
-       01 MAXRESILIE PIC 9(2) VALUE 0.
-       01 MAXSUPENDU  PIC 9(2) VALUE 0.
+       01 MAXACTIF PIC 9(7) VALUE 0.
+       01 MAXRESILIE PIC 9(7) VALUE 0.
+       01 MAXSUPENDU  PIC 9(7) VALUE 0.
+       01 WS-MONTANT-ACTIF PIC 9(9)V9(9) VALUE 0.
+       01 WS-MONTANT-RESILIE PIC 9(9)V9(9) VALUE 0.
+       01 WS-MONTANT-SUPENDU PIC 9(9)V9(9) VALUE 0.
+       01 WS-MONTANT-TOTAL PIC 9(9)V9(9) VALUE 0.
+       77 WS-STATUS-FEXPOSITION PIC X(02) VALUE SPACES.
        PROCEDURE DIVISION.
            OPEN INPUT FENTREE.
-           PERFORM UNTIL LineCounter >= MaxLines
+           IF WS-STATUS-FENTREE NOT = '00'
+               DISPLAY 'ASSURANCES.txt non disponible - code statut '
+                   WS-STATUS-FENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FEXCEP.
+           OPEN OUTPUT FRENOUV.
+           OPEN OUTPUT FDATEREJ.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+           COMPUTE WS-RUN-DATE-INT = FUNCTION INTEGER-OF-DATE
+               (WS-RUN-YYYYMMDD)
+           PERFORM UNTIL WS-EOF-REACHED
                READ FENTREE
                    AT END
-                       DISPLAY 'End of file reached'
-                       MOVE MaxLines TO LineCounter
-
+                       SET WS-EOF-REACHED TO TRUE
                    NOT AT END
                        ADD 1 TO LineCounter
-                       DISPLAY 'Read line ' LineCounter ' : ' FENREG   
-               MOVE ETAT TO WS-ETAT    
+                       DISPLAY 'Read line ' LineCounter ' : ' FENREG
+                       IF FUNCTION MOD(LineCounter, 2000) = 0
+                           DISPLAY 'Checkpoint: ' LineCounter
+                               ' records read so far'
+                       END-IF
+               MOVE 'N' TO WS-DEBUT-VALIDE
+               IF DEBUT-EFFET-SE IS NUMERIC
+                   MOVE DEBUT-EFFET-SE TO WS-DATE-CHECK
+                   IF WS-DATE-MM >= 1 AND WS-DATE-MM <= 12
+                      AND WS-DATE-DD >= 1 AND WS-DATE-DD <= 31
+                      AND WS-DATE-YYYY >= 1900
+                       MOVE 'Y' TO WS-DEBUT-VALIDE
+                   END-IF
+               END-IF
+               IF NOT WS-DEBUT-EST-VALIDE
+                   ADD 1 TO WS-NB-REJETS-DATE
+                   MOVE SPACES TO FDATEREJ-REG
+                   MOVE MUNA TO FDATEREJ-MUNA
+                   MOVE IDENTIFIANT TO FDATEREJ-IDENTIFIANT
+                   MOVE 'DEBUT-EFFET-SE' TO FDATEREJ-CHAMP
+                   MOVE DEBUT-EFFET-SE TO FDATEREJ-VALEUR
+                   MOVE 'Date mal formee' TO FDATEREJ-MOTIF
+                   WRITE FDATEREJ-REG
+               END-IF
+               MOVE 'N' TO WS-FIN-VALIDE
+               IF FIN-EFFET-SE IS NUMERIC
+                   MOVE FIN-EFFET-SE TO WS-DATE-CHECK
+                   IF WS-DATE-MM >= 1 AND WS-DATE-MM <= 12
+                      AND WS-DATE-DD >= 1 AND WS-DATE-DD <= 31
+                      AND WS-DATE-YYYY >= 1900
+                       MOVE 'Y' TO WS-FIN-VALIDE
+                   END-IF
+               END-IF
+               IF NOT WS-FIN-EST-VALIDE
+                   ADD 1 TO WS-NB-REJETS-DATE
+                   MOVE SPACES TO FDATEREJ-REG
+                   MOVE MUNA TO FDATEREJ-MUNA
+                   MOVE IDENTIFIANT TO FDATEREJ-IDENTIFIANT
+                   MOVE 'FIN-EFFET-SE' TO FDATEREJ-CHAMP
+                   MOVE FIN-EFFET-SE TO FDATEREJ-VALEUR
+                   MOVE 'Date mal formee' TO FDATEREJ-MOTIF
+                   WRITE FDATEREJ-REG
+               END-IF
+               MOVE ETAT TO WS-ETAT
                  IF WS-ACTIF
                      ADD 1 TO MAXACTIF
+                     ADD MONTANT TO WS-MONTANT-ACTIF
+                     IF WS-FIN-EST-VALIDE
+                         MOVE FIN-EFFET-SE TO WS-FIN-DATE-NUM
+                         COMPUTE WS-FIN-DATE-INT = FUNCTION
+                             INTEGER-OF-DATE(WS-FIN-DATE-NUM)
+                         COMPUTE WS-JOURS-RESTANTS =
+                             WS-FIN-DATE-INT - WS-RUN-DATE-INT
+                         IF WS-JOURS-RESTANTS >= 0 AND
+                            WS-JOURS-RESTANTS <= 30
+                             ADD 1 TO MAXRENOUV
+                             MOVE SPACES TO FRENOUV-REG
+                             MOVE MUNA TO FRENOUV-MUNA
+                             MOVE IDENTIFIANT TO FRENOUV-IDENTIFIANT
+                             MOVE FIN-EFFET-SE TO FRENOUV-FIN-EFFET
+                             WRITE FRENOUV-REG
+                         END-IF
+                     END-IF
                  else if WS-RESILIE
                      ADD 1 TO MAXRESILIE
+                     ADD MONTANT TO WS-MONTANT-RESILIE
                  else if WS-SUPENDU
                      ADD 1 TO MAXSUPENDU
-                 END-IF                 
-               END-READ                            
-               
-           END-PERFORM.                      
+                     ADD MONTANT TO WS-MONTANT-SUPENDU
+                 else
+                     ADD 1 TO MAXINCONNU
+                     MOVE SPACES TO FEXCEP-REG
+                     MOVE MUNA TO FEXCEP-MUNA
+                     MOVE ETAT TO FEXCEP-ETAT
+                     MOVE 'ETAT non reconnu' TO FEXCEP-MOTIF
+                     WRITE FEXCEP-REG
+                 END-IF
+               END-READ
+
+           END-PERFORM.
+           DISPLAY 'End of file reached, ' LineCounter ' records read'.
            CLOSE FENTREE.
+
+           MOVE SPACES TO FEXCEP-TRAILER
+           MOVE 'TOTAL EXCEPTIONS : ' TO FEXCEP-TRAILER-LIB
+           MOVE MAXINCONNU TO FEXCEP-TRAILER-NB
+           WRITE FEXCEP-TRAILER
+           CLOSE FEXCEP.
+
+           MOVE SPACES TO FRENOUV-TRAILER
+           MOVE 'TOTAL RENOUVEL. : ' TO FRENOUV-TRAILER-LIB
+           MOVE MAXRENOUV TO FRENOUV-TRAILER-NB
+           WRITE FRENOUV-TRAILER
+           CLOSE FRENOUV.
+
+           MOVE SPACES TO FDATEREJ-TRAILER
+           MOVE 'TOTAL REJETS DATE : ' TO FDATEREJ-TRAILER-LIB
+           MOVE WS-NB-REJETS-DATE TO FDATEREJ-TRAILER-NB
+           WRITE FDATEREJ-TRAILER
+           CLOSE FDATEREJ.
+           DISPLAY 'Dates mal formees rejetees : ' WS-NB-REJETS-DATE
+               ' (voir ASSUR-DATES-REJETS.txt)'
            DISPLAY 'Il y a ' MAXACTIF ' actifs'
            DISPLAY 'Il y a ' MAXRESILIE ' resili√©'
            DISPLAY 'Il y a ' MAXSUPENDU ' supendu'
+           DISPLAY 'Il y a ' MAXINCONNU ' ETAT non reconnu (voir '
+               'ASSUR-EXCEPTIONS.txt)'
+           COMPUTE WS-MONTANT-TOTAL = WS-MONTANT-ACTIF
+               + WS-MONTANT-RESILIE + WS-MONTANT-SUPENDU
+           DISPLAY '--- Exposition financiere par statut ---'
+           DISPLAY 'Montant total Actif    : ' WS-MONTANT-ACTIF
+           DISPLAY 'Montant total Resilie  : ' WS-MONTANT-RESILIE
+           DISPLAY 'Montant total Supendu  : ' WS-MONTANT-SUPENDU
+           DISPLAY 'Montant total general  : ' WS-MONTANT-TOTAL
+
+           OPEN OUTPUT FEXPOSITION
+           MOVE SPACES TO FEXPOSITION-REG
+           MOVE 'Montant total Actif' TO FEXPOSITION-LIB
+           MOVE WS-MONTANT-ACTIF TO FEXPOSITION-MONTANT
+           WRITE FEXPOSITION-REG
+           MOVE SPACES TO FEXPOSITION-REG
+           MOVE 'Montant total Resilie' TO FEXPOSITION-LIB
+           MOVE WS-MONTANT-RESILIE TO FEXPOSITION-MONTANT
+           WRITE FEXPOSITION-REG
+           MOVE SPACES TO FEXPOSITION-REG
+           MOVE 'Montant total Supendu' TO FEXPOSITION-LIB
+           MOVE WS-MONTANT-SUPENDU TO FEXPOSITION-MONTANT
+           WRITE FEXPOSITION-REG
+           MOVE SPACES TO FEXPOSITION-REG
+           MOVE 'Montant total general' TO FEXPOSITION-LIB
+           MOVE WS-MONTANT-TOTAL TO FEXPOSITION-MONTANT
+           WRITE FEXPOSITION-REG
+           CLOSE FEXPOSITION
+
+           DISPLAY 'Il y a ' MAXRENOUV
+               ' echeances Actif dans les 30 jours (voir '
+               'RENOUVELLEMENTS.txt)'
            STOP RUN.
