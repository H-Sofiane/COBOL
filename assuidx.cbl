@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSUIDX.
+      * Loads ASSURANCES.txt into an indexed file keyed on
+      * MUNA + IDENTIFIANT, so ad hoc single-policy lookups don't
+      * require a full sequential scan of the LINE SEQUENTIAL extract.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTREE ASSIGN TO "ASSURANCES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATUS-FENTREE.
+
+           SELECT FASSUIDX ASSIGN TO "ASSURANCES.IDX"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ASSUIDX-KEY
+           FILE STATUS IS WS-STATUS-FASSUIDX.
+       DATA DIVISION.
+       FILE SECTION.
+       FD     FENTREE
+              RECORDING MODE IS F.
+       COPY FENREG.
+
+       FD     FASSUIDX
+              RECORDING MODE IS F.
+       01 ASSUIDX-REG.
+              05 ASSUIDX-KEY.
+                  10 ASSUIDX-MUNA PIC 9(8).
+                  10 ASSUIDX-IDENTIFIANT PIC X(14).
+              05 ASSUIDX-LIBELLE PIC X(101).
+              05 ASSUIDX-ETAT PIC X(10).
+              05 ASSUIDX-DEBUT-EFFET PIC X(8).
+              05 ASSUIDX-FIN-EFFET PIC X(8).
+              05 ASSUIDX-MONTANT PIC 9(5)V9(9).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-FENTREE PIC X(02) VALUE SPACES.
+       77 WS-STATUS-FASSUIDX PIC X(02) VALUE SPACES.
+       01 WS-EOF-FENTREE PIC X VALUE 'N'.
+           88 WS-EOF-REACHED VALUE 'Y'.
+       01 WS-NB-LUS PIC 9(7) VALUE 0.
+       01 WS-NB-CHARGES PIC 9(7) VALUE 0.
+       01 WS-NB-REJETS PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+           OPEN INPUT FENTREE.
+           IF WS-STATUS-FENTREE NOT = '00'
+               DISPLAY 'ASSURANCES.txt non disponible - code statut '
+                   WS-STATUS-FENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FASSUIDX.
+           IF WS-STATUS-FASSUIDX NOT = '00'
+               DISPLAY 'ASSURANCES.IDX non disponible en creation - '
+                   'code statut ' WS-STATUS-FASSUIDX
+               CLOSE FENTREE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-REACHED
+               READ FENTREE
+                   AT END
+                       SET WS-EOF-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-LUS
+                       MOVE MUNA TO ASSUIDX-MUNA
+                       MOVE IDENTIFIANT TO ASSUIDX-IDENTIFIANT
+                       MOVE LIBELLE-COMMERCIAL-SE TO ASSUIDX-LIBELLE
+                       MOVE ETAT TO ASSUIDX-ETAT
+                       MOVE DEBUT-EFFET-SE TO ASSUIDX-DEBUT-EFFET
+                       MOVE FIN-EFFET-SE TO ASSUIDX-FIN-EFFET
+                       MOVE MONTANT TO ASSUIDX-MONTANT
+                       WRITE ASSUIDX-REG
+                           INVALID KEY
+                               ADD 1 TO WS-NB-REJETS
+                               DISPLAY 'Cle MUNA/IDENTIFIANT en double '
+                                   'ignoree : ' ASSUIDX-KEY
+                           NOT INVALID KEY
+                               ADD 1 TO WS-NB-CHARGES
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+           CLOSE FENTREE.
+           CLOSE FASSUIDX.
+           DISPLAY 'ASSURANCES.txt lus       : ' WS-NB-LUS.
+           DISPLAY 'ASSURANCES.IDX charges   : ' WS-NB-CHARGES.
+           DISPLAY 'Cles en double rejetees  : ' WS-NB-REJETS.
+           STOP RUN.
