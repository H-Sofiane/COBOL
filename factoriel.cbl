@@ -1,19 +1,30 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Factoriel.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 ws-nb PIC 9(7).
-       01 I PIC 9(7).
-       01 result PIC 9(7) VALUE 1.
-       PROCEDURE DIVISION.
-       DISPLAY "Choisir un nombre"
-       ACCEPT ws-nb
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ws-nb           
-           COMPUTE result = result * I 
-       END-PERFORM.
-
-       DISPLAY "r√©sultat = " result.  
-       
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Factoriel.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 ws-nb PIC 9(7).
+       01 I PIC 9(7).
+       01 result PIC 9(7) VALUE 1.
+       01 WS-DEPASSEMENT PIC X(1) VALUE 'N'.
+           88 WS-DEPASSEMENT-DETECTE VALUE 'Y'.
+       PROCEDURE DIVISION.
+       DISPLAY "Choisir un nombre"
+       ACCEPT ws-nb
+       PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > ws-nb OR WS-DEPASSEMENT-DETECTE
+           COMPUTE result = result * I
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-DEPASSEMENT
+                   DISPLAY "Depassement de capacite, resultat tronque"
+       END-PERFORM.
+
+       IF WS-DEPASSEMENT-DETECTE
+           DISPLAY "factoriel de " ws-nb
+               " depasse la capacite de ce programme"
+       ELSE
+           DISPLAY "r√©sultat = " result
+       END-IF.
+
+       STOP RUN.
